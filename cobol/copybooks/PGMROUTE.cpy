@@ -0,0 +1,40 @@
+000100***************************************************************
+000200* PGMROUTE.CPY                                                 *
+000300* PROGRAM-ROUTE TABLE - COPYBOOK-DRIVEN OCCURS TABLE OF        *
+000400* DOWNSTREAM PROGRAM-IDS. ADD A NEW ROUTE BY ADDING A FILLER   *
+000500* ROW BELOW (AND BUMPING PGM-ROUTE-MAX) - NO PROGRAM CHANGE    *
+000600* SHOULD BE NEEDED TO ADD A ROUTE.                             *
+000700*                                                              *
+000800* EACH ENTRY CARRIES BOTH ITS PRODUCTION PROGRAM-ID AND THE    *
+000900* SANDBOX/TEST-REGION STAND-IN FOR IT, PLUS A ONE-BYTE         *
+001000* ENVIRONMENT SWITCH ('P'=PROD, 'T'=TEST) SAYING WHICH ONE THE *
+001100* CALLING PROGRAM SHOULD ACTUALLY DISPATCH TO. FLIPPING THE    *
+001200* SWITCH ON A SINGLE ROW LETS OPERATIONS POINT THAT ONE ROUTE  *
+001300* AT ITS SANDBOX COPY WITHOUT MAINTAINING A SEPARATE COMPILE   *
+001400* OF THE CALLING PROGRAM.                                      *
+001500*                                                              *
+001600* ENTRY 1 (ABC) ... PROD PGMM0010 / TEST ZGMM0010              *
+001700* ENTRY 2 (DEF) ... PROD PGMN0010 / TEST ZGMN0010              *
+001800* ENTRY 3 (GHI) ... PROD PGMO0010 / TEST ZGMO0010              *
+001900***************************************************************
+002000 01  PGM-ROUTE-DATA.
+002100     05  FILLER              PIC X(017) VALUE
+002200                             'PGMM0010ZGMM0010P'.
+002300     05  FILLER              PIC X(017) VALUE
+002400                             'PGMN0010ZGMN0010P'.
+002500     05  FILLER              PIC X(017) VALUE
+002600                             'PGMO0010ZGMO0010P'.
+002700
+002800 01  PGM-ROUTE-TABLE REDEFINES PGM-ROUTE-DATA.
+002900     05  PGM-ROUTE-ENTRY OCCURS 3 TIMES
+003000                         INDEXED BY PGM-ROUTE-NDX.
+003100         10  PGM-ROUTE-PROD-ID PIC X(008).
+003200         10  PGM-ROUTE-TEST-ID PIC X(008).
+003300         10  PGM-ROUTE-ENV-SW  PIC X(001).
+003400             88  ROUTE-ENV-PROD          VALUE 'P'.
+003500             88  ROUTE-ENV-TEST          VALUE 'T'.
+003600
+003700 77  PGM-ROUTE-MAX           PIC 9(004) COMP VALUE 3.
+003800 77  PGM-ROUTE-ABC           PIC 9(004) COMP VALUE 1.
+003900 77  PGM-ROUTE-DEF           PIC 9(004) COMP VALUE 2.
+004000 77  PGM-ROUTE-GHI           PIC 9(004) COMP VALUE 3.
