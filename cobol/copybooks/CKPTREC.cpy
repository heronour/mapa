@@ -0,0 +1,14 @@
+000100***************************************************************
+000200* CKPTREC.CPY                                                  *
+000300* BATCH-STEP CHECKPOINT RECORD. WRITTEN AFTER EACH SUCCESSFUL  *
+000400* UNIT OF WORK (HERE, ONE CALL TO THE DOWNSTREAM PROGRAM) SO A *
+000500* RESTART OF THE STEP CAN SKIP WORK ALREADY DONE INSTEAD OF    *
+000600* REPROCESSING FROM THE TOP.                                   *
+000700***************************************************************
+000800 01  CHECKPOINT-RECORD.
+000900     05  CKPT-PGM-NAME         PIC X(020).
+001000     05  CKPT-TARGET-PGM       PIC X(008).
+001100     05  CKPT-DATE             PIC 9(008).
+001200     05  CKPT-TIME             PIC 9(008).
+001300     05  CKPT-STATUS           PIC X(001).
+001400         88  CKPT-COMPLETE               VALUE 'C'.
