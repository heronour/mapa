@@ -0,0 +1,14 @@
+000100***************************************************************
+000200* ERRREC.CPY                                                   *
+000300* DISPATCH ERROR-RECORD LAYOUT - ONE ROW PER FAILED CALL/LINK  *
+000400* ISSUED BY THE DISPATCHER SUITE, WRITTEN BY DSPTCHER, SO OPS  *
+000500* CAN PULL ONE FILE EACH MORNING FOR EVERY DISPATCH FAILURE    *
+000600* FROM THE PRIOR DAY'S RUNS INSTEAD OF GREPPING JOB LOGS.      *
+000700***************************************************************
+000800 01  ERROR-RECORD.
+000900     05  ERR-CALLER-PGM       PIC X(020).
+001000     05  ERR-TARGET-PGM       PIC X(008).
+001100     05  ERR-REASON-CODE      PIC S9(008) COMP.
+001200     05  ERR-TIMESTAMP.
+001300         10  ERR-DATE         PIC 9(008).
+001400         10  ERR-TIME         PIC 9(008).
