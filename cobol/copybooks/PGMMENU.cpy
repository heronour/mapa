@@ -0,0 +1,22 @@
+000100***************************************************************
+000200* PGMMENU.CPY                                                  *
+000300* SELECTABLE-TARGET TABLE FOR THE DSPTMNU ONLINE MENU          *
+000400* TRANSACTION. EACH ENTRY IS A PROGRAM THE OPERATOR MAY CHOOSE *
+000500* TO LINK TO FROM THE 3270 MENU SCREEN, IN THE ORDER IT IS TO  *
+000600* APPEAR ON THE SCREEN (OPTION 1 THRU OPTION MENU-PGM-MAX).    *
+000700* ADD A NEW DOWNSTREAM TARGET BY ADDING A FILLER ENTRY HERE -  *
+000800* DSPTMNU ITSELF NEVER CHANGES.                                *
+000900***************************************************************
+001000 01  MENU-PGM-TABLE.
+001100     05  FILLER      PIC X(020) VALUE 'PGMA0001PROGRAM 1   '.
+001200     05  FILLER      PIC X(020) VALUE 'PGMB0005PROGRAM 2   '.
+001300     05  FILLER      PIC X(020) VALUE 'PGMM0010PROGRAM 3   '.
+001400     05  FILLER      PIC X(020) VALUE 'PGMN0010PROGRAM 4   '.
+001500     05  FILLER      PIC X(020) VALUE 'PGMO0010PROGRAM 5   '.
+001600 01  MENU-PGM-ENTRIES REDEFINES MENU-PGM-TABLE.
+001700     05  MENU-PGM-ENTRY OCCURS 5 TIMES
+001800                        INDEXED BY MENU-PGM-NDX.
+001900         10  MENU-PGM-ID     PIC X(008).
+002000         10  MENU-PGM-DESC   PIC X(012).
+002100
+002200 77  MENU-PGM-MAX    PIC 9(002) COMP VALUE 5.
