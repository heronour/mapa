@@ -0,0 +1,21 @@
+000100***************************************************************
+000200* CONSTID.CPY                                                  *
+000300* SHARED PROGRAM-IDENTIFICATION BLOCK.                         *
+000400*                                                              *
+000500* EVERY DISPATCHER PROGRAM COPIES THIS BLOCK AND MOVES ITS OWN *
+000600* PROGRAM-ID TO MYNAME AS THE FIRST STATEMENT IN THE PROCEDURE *
+000700* DIVISION, THEN FOLLOWS THE STANDARD "Begin"/"End" CONSOLE    *
+000800* MESSAGE CONVENTION, STAMPING EACH LINE WITH THE CURRENT      *
+000900* DATE/TIME SO A PROGRAM'S Begin/End PAIR CAN BE MATCHED UP    *
+001000* WHEN SEVERAL RUN CLOSE TOGETHER IN THE SAME JOB:              *
+001100*     MOVE 'testantlr008' TO MYNAME                             *
+001200*     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD                  *
+001300*     ACCEPT MYNAME-TS-TIME FROM TIME                           *
+001400*     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME *
+001500*         AT PROGRAM ENTRY, AND AGAIN (RE-ACCEPTED) AT EXIT     *
+001600* WITH 'End' IN PLACE OF 'Begin'.                                *
+001700***************************************************************
+001800 01  CONSTANTS.
+001900     05  MYNAME               PIC X(020) VALUE SPACES.
+002000     05  MYNAME-TS-DATE       PIC 9(008) VALUE ZERO.
+002100     05  MYNAME-TS-TIME       PIC 9(008) VALUE ZERO.
