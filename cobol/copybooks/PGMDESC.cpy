@@ -0,0 +1,28 @@
+000100***************************************************************
+000200* PGMDESC.CPY                                                  *
+000300* FRIENDLY BUSINESS-FUNCTION NAME FOR EACH PROGRAM-ID KNOWN TO *
+000400* THE DISPATCHER SUITE (testantlr008/103/106/118/305), SO      *
+000500* CONSOLE MESSAGES AND REPORTS CAN SHOW BOTH THE RAW ID AND    *
+000600* WHAT IT ACTUALLY DOES RATHER THAN THE ID ALONE. ENTRIES ARE  *
+000700* IN THE SAME ORDER AS PGMEXPCT.CPY SO THE TWO TABLES CAN BE   *
+000800* WALKED WITH THE SAME INDEX. ADD A ROW HERE (AND TO           *
+000900* PGMEXPCT.CPY, AND BUMP PGM-DESC-MAX) WHEN A NEW TARGET       *
+001000* PROGRAM-ID IS ADDED TO THE SUITE.                            *
+001100***************************************************************
+001200 01  PGM-DESC-DATA.
+001300     05  FILLER  PIC X(028) VALUE 'PGMA0001CUSTOMER MASTER UPD '.
+001400     05  FILLER  PIC X(028) VALUE 'PGMB0005BILLING EXCEPTION   '.
+001500     05  FILLER  PIC X(028) VALUE 'PGMM0010ORDER ROUTE - ABC   '.
+001600     05  FILLER  PIC X(028) VALUE 'PGMN0010ORDER ROUTE - DEF   '.
+001700     05  FILLER  PIC X(028) VALUE 'PGMO0010ORDER ROUTE - GHI   '.
+001800     05  FILLER  PIC X(028) VALUE 'PGML0013INVENTORY LINK TGT  '.
+001900     05  FILLER  PIC X(028) VALUE 'PGMX0014INVENTORY XCTL TGT  '.
+001950     05  FILLER  PIC X(028) VALUE 'PGMA0002CUST MASTER UPD BKUP'.
+002000
+002100 01  PGM-DESC-TABLE REDEFINES PGM-DESC-DATA.
+002200     05  PGM-DESC-ENTRY OCCURS 8 TIMES
+002300                        INDEXED BY PGM-DESC-NDX.
+002400         10  PGM-DESC-ID       PIC X(008).
+002500         10  PGM-DESC-TEXT     PIC X(020).
+002600
+002700 77  PGM-DESC-MAX              PIC 9(004) COMP VALUE 8.
