@@ -0,0 +1,16 @@
+000100***************************************************************
+000200* AUDITREC.CPY                                                 *
+000300* DISPATCH AUDIT-TRAIL RECORD LAYOUT - ONE ROW PER CALL/LINK   *
+000400* ISSUED BY THE DISPATCHER SUITE, WRITTEN BY DSPTCHLG.         *
+000500***************************************************************
+000600 01  AUDIT-RECORD.
+000700     05  AUD-CALLER-PGM       PIC X(020).
+000800     05  AUD-TARGET-PGM       PIC X(008).
+000900     05  AUD-TIMESTAMP.
+001000         10  AUD-DATE         PIC 9(008).
+001100         10  AUD-TIME         PIC 9(008).
+001200     05  AUD-STATUS           PIC X(001).
+001300         88  AUD-SUCCESS               VALUE 'S'.
+001400         88  AUD-FAILURE               VALUE 'F'.
+001450         88  AUD-SKIPPED                VALUE 'I'.
+001500     05  AUD-ELAPSED-MS       PIC S9(009) COMP.
