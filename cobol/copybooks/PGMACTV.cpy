@@ -0,0 +1,32 @@
+000100***************************************************************
+000200* PGMACTV.CPY                                                  *
+000300* ACTIVE/INACTIVE CONTROL SWITCH FOR EACH PROGRAM-ID KNOWN TO  *
+000400* THE DISPATCHER SUITE (testantlr008/103/106/118/305). EACH    *
+000500* DISPATCHER CHECKS ITS TARGET HERE BEFORE ISSUING THE CALL OR *
+000600* CICS LINK/XCTL - AN ENTRY FLIPPED TO 'N' LETS OPERATIONS     *
+000700* TAKE A TROUBLED DOWNSTREAM PROGRAM OUT OF SERVICE WITHOUT A  *
+000800* RECOMPILE OF ANY DISPATCHER. ENTRIES ARE IN THE SAME ORDER   *
+000900* AS PGMDESC.CPY AND PGMEXPCT.CPY SO ALL THREE TABLES CAN BE   *
+001000* WALKED WITH THE SAME INDEX. ADD A ROW HERE (AND BUMP         *
+001100* PGM-ACTV-MAX) WHEN A NEW TARGET PROGRAM-ID IS ADDED.         *
+001200***************************************************************
+001300 01  PGM-ACTV-DATA.
+001400     05  FILLER                PIC X(009) VALUE 'PGMA0001Y'.
+001500     05  FILLER                PIC X(009) VALUE 'PGMB0005Y'.
+001600     05  FILLER                PIC X(009) VALUE 'PGMM0010Y'.
+001700     05  FILLER                PIC X(009) VALUE 'PGMN0010Y'.
+001800     05  FILLER                PIC X(009) VALUE 'PGMO0010Y'.
+001900     05  FILLER                PIC X(009) VALUE 'PGML0013Y'.
+002000     05  FILLER                PIC X(009) VALUE 'PGMX0014Y'.
+002100     05  FILLER                PIC X(009) VALUE 'PGMA0002Y'.
+002200
+002300 01  PGM-ACTV-TABLE REDEFINES PGM-ACTV-DATA.
+002400     05  PGM-ACTV-ENTRY OCCURS 8 TIMES
+002500                        INDEXED BY PGM-ACTV-NDX.
+002600         10  PGM-ACTV-ID       PIC X(008).
+002700         10  PGM-ACTV-SW       PIC X(001).
+002800             88  PGM-ACTIVE              VALUE 'Y'.
+002900             88  PGM-INACTIVE            VALUE 'N'.
+003000
+003100 77  PGM-ACTV-MAX              PIC 9(004) COMP VALUE 8.
+003200 77  PGM-INACTIVE-RC           PIC S9(008) COMP VALUE 9999.
