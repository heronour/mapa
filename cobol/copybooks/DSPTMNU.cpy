@@ -0,0 +1,20 @@
+000100***************************************************************
+000200* DSPTMNU.CPY                                                  *
+000300* SYMBOLIC MAP FOR MAP DSPTMNU1 / MAPSET DSPTMNU, AS PRODUCED  *
+000400* BY THE BMS ASSEMBLY OF BMS/DSPTMNU.BMS. TWO FIELDS ARE       *
+000500* MAPPED: SEL (THE OPERATOR'S 1-DIGIT MENU SELECTION, INPUT)  *
+000600* AND MSG (THE ERROR/CONFIRMATION LINE, OUTPUT).               *
+000700***************************************************************
+000800 01  DSPTMNUI.
+000900     05  SELL                 PIC S9(004) COMP.
+001000     05  SELA                 PIC X(001).
+001100     05  SELI                 PIC X(001).
+001200     05  MSGL                 PIC S9(004) COMP.
+001300     05  MSGA                 PIC X(001).
+001400     05  MSGI                 PIC X(040).
+001500
+001600 01  DSPTMNUO REDEFINES DSPTMNUI.
+001700     05  FILLER               PIC X(003).
+001800     05  SELO                 PIC X(001).
+001900     05  FILLER               PIC X(003).
+002000     05  MSGO                 PIC X(040).
