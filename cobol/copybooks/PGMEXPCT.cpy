@@ -0,0 +1,25 @@
+000100***************************************************************
+000200* PGMEXPCT.CPY                                                 *
+000300* EXPECTED TARGET-PROGRAM TABLE - THE SET OF PROGRAM-IDS THE   *
+000400* DISPATCHER SUITE (testantlr008/103/106/118/305) REFERENCES  *
+000500* VIA A HARDCODED VALUE CLAUSE OR CONTROL-CARD DEFAULT.        *
+000600* SHARED BY THE VOLUME REPORT (DSPTCHRP), THE LOAD-LIBRARY     *
+000700* RECONCILIATION JOB (DSPTCHRC), AND THE DRIFT REPORT          *
+000800* (DSPTCHDR) SO THE THREE STAY IN SYNC.                        *
+000900***************************************************************
+001000 01  PGM-EXPECTED-DATA.
+001100     05  FILLER                PIC X(008) VALUE 'PGMA0001'.
+001200     05  FILLER                PIC X(008) VALUE 'PGMB0005'.
+001300     05  FILLER                PIC X(008) VALUE 'PGMM0010'.
+001400     05  FILLER                PIC X(008) VALUE 'PGMN0010'.
+001500     05  FILLER                PIC X(008) VALUE 'PGMO0010'.
+001600     05  FILLER                PIC X(008) VALUE 'PGML0013'.
+001700     05  FILLER                PIC X(008) VALUE 'PGMX0014'.
+001750     05  FILLER                PIC X(008) VALUE 'PGMA0002'.
+001800
+001900 01  PGM-EXPECTED-TABLE REDEFINES PGM-EXPECTED-DATA.
+002000     05  PGM-EXPECTED-ENTRY OCCURS 8 TIMES
+002100                            INDEXED BY PGM-EXP-NDX.
+002200         10  PGM-EXPECTED-ID   PIC X(008).
+002300
+002400 77  PGM-EXPECTED-MAX          PIC 9(004) COMP VALUE 8.
