@@ -0,0 +1,23 @@
+000100***************************************************************
+000200* ELAPSTIM.CPY                                                 *
+000300* ELAPSED-TIME WORKING-STORAGE SHARED BY THE DISPATCHER SUITE. *
+000400* A PROGRAM ACCEPTS WS-START-TIME FROM TIME JUST BEFORE ITS    *
+000500* CALL OR CICS LINK AND WS-END-TIME JUST AFTER, THEN COMPUTES  *
+000600* WS-ELAPSED-MS FOR THE DSPTCHLG AUDIT CALL, SO A SLOW TARGET  *
+000700* PROGRAM SHOWS UP IN THE AUDIT TRAIL INSTEAD OF STAYING       *
+000800* INVISIBLE. HH/MM/SS/TH ASSUME THE CALL OR LINK COMPLETES     *
+000900* WITHIN THE SAME CLOCK DAY IT STARTED.                        *
+001000***************************************************************
+001100 01  WS-START-TIME.
+001200     05  WS-START-HH          PIC 9(002).
+001300     05  WS-START-MM          PIC 9(002).
+001400     05  WS-START-SS          PIC 9(002).
+001500     05  WS-START-TH          PIC 9(002).
+001600 01  WS-END-TIME.
+001700     05  WS-END-HH            PIC 9(002).
+001800     05  WS-END-MM            PIC 9(002).
+001900     05  WS-END-SS            PIC 9(002).
+002000     05  WS-END-TH            PIC 9(002).
+002100 01  WS-START-TOTAL-MS        PIC S9(009) COMP VALUE ZERO.
+002200 01  WS-END-TOTAL-MS          PIC S9(009) COMP VALUE ZERO.
+002300 01  WS-ELAPSED-MS            PIC S9(009) COMP VALUE ZERO.
