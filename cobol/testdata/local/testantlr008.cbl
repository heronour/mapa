@@ -2,18 +2,158 @@
        Program-ID. testantlr008.
        Data Division.
        Working-Storage Section.
-       01  CONSTANTS.
-           05  MYNAME               PIC X(012) VALUE 'testantlr008'.
+           COPY CONSTID.
+           COPY PGMDESC.
+           COPY PGMACTV.
+           COPY ELAPSTIM.
+
+       01  WORK-AREAS.
            05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
 
+       01  WS-RESP                 PIC S9(008) COMP VALUE ZERO.
+       01  WS-DISPATCH-STATUS      PIC X(001) VALUE 'S'.
+
+       01  WS-CTL-CARD.
+           05  WS-CTL-CARD-DATA     PIC X(008) VALUE SPACES.
+           05  WS-CTL-CARD-LEN      PIC S9(004) COMP VALUE 8.
+       01  WS-TS-RESP               PIC S9(008) COMP VALUE ZERO.
+
+       01  WS-TARGET-VALID-SW       PIC X(001) VALUE 'Y'.
+           88  TARGET-VALID                   VALUE 'Y'.
+
+       01  WS-TARGET-ACTIVE-SW      PIC X(001) VALUE 'Y'.
+           88  TARGET-ACTIVE                   VALUE 'Y'.
+
+       01  WS-PGM-DESC-TEXT         PIC X(020) VALUE SPACES.
+       01  WS-ABEND-CODE            PIC X(004) VALUE SPACES.
+       01  WS-ABEND-RC              PIC S9(008) COMP VALUE 9997.
+
        Procedure Division.
-           DISPLAY MYNAME ' Begin'
-           
-           EXEC CICS LINK PROGRAM(PGM-0001) END-EXEC
+           MOVE 'testantlr008' TO MYNAME
+           ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT MYNAME-TS-TIME FROM TIME
+           DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+           PERFORM 0100-READ-CONTROL-CARD
+
+           PERFORM 0150-VALIDATE-TARGET
+
+           IF TARGET-VALID
+               PERFORM 0155-CHECK-TARGET-ACTIVE
+               IF TARGET-ACTIVE
+                   PERFORM 0160-LOOKUP-PGM-DESC
+                   EXEC CICS HANDLE ABEND
+                        LABEL(9150-HANDLE-ABEND)
+                   END-EXEC
+                   ACCEPT WS-START-TIME FROM TIME
+                   EXEC CICS LINK PROGRAM(PGM-0001)
+                        RESP(WS-RESP)
+                   END-EXEC
+                   EXEC CICS HANDLE ABEND
+                        CANCEL
+                   END-EXEC
+                   ACCEPT WS-END-TIME FROM TIME
+                   PERFORM 9600-COMPUTE-ELAPSED
+
+                   PERFORM 9100-CHECK-LINK-RESP
+               END-IF
+           END-IF
+
+           PERFORM 9200-LOG-DISPATCH
+
+           ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT MYNAME-TS-TIME FROM TIME
+           DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
 
-           DISPLAY MYNAME ' End'
-           
            GOBACK
            .
 
+       0100-READ-CONTROL-CARD.
+           EXEC CICS READQ TS
+                QUEUE('CTLCARD')
+                INTO(WS-CTL-CARD-DATA)
+                LENGTH(WS-CTL-CARD-LEN)
+                RESP(WS-TS-RESP)
+           END-EXEC
+
+           IF WS-TS-RESP EQUAL DFHRESP(NORMAL)
+                   AND WS-CTL-CARD-DATA NOT EQUAL SPACES
+               MOVE WS-CTL-CARD-DATA TO PGM-0001
+           END-IF
+           .
 
+       0150-VALIDATE-TARGET.
+           IF PGM-0001 EQUAL SPACES OR LOW-VALUES
+               MOVE 'N' TO WS-TARGET-VALID-SW
+               MOVE 'F' TO WS-DISPATCH-STATUS
+               DISPLAY MYNAME ' TARGET PROGRAM FIELD IS BLANK - SKIPPED'
+           END-IF
+           .
+
+       0155-CHECK-TARGET-ACTIVE.
+           MOVE 'Y' TO WS-TARGET-ACTIVE-SW
+           SET PGM-ACTV-NDX TO 1
+           SEARCH PGM-ACTV-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL PGM-0001
+                   IF PGM-INACTIVE (PGM-ACTV-NDX)
+                       MOVE 'N' TO WS-TARGET-ACTIVE-SW
+                       MOVE 'I' TO WS-DISPATCH-STATUS
+                       DISPLAY MYNAME ' TARGET INACTIVE - SKIPPED '
+                               PGM-0001
+                       CALL 'DSPTCHEC' USING MYNAME PGM-0001
+                                             PGM-INACTIVE-RC
+                   END-IF
+           END-SEARCH
+           .
+
+       0160-LOOKUP-PGM-DESC.
+           MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+           SET PGM-DESC-NDX TO 1
+           SEARCH PGM-DESC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0001
+                   MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+           END-SEARCH
+           .
+
+       9100-CHECK-LINK-RESP.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'F' TO WS-DISPATCH-STATUS
+               DISPLAY MYNAME ' LINK FAILED FOR ' PGM-0001
+                   ' (' WS-PGM-DESC-TEXT ')' ' RESP=' WS-RESP
+               CALL 'DSPTCHEC' USING MYNAME PGM-0001 WS-RESP
+           END-IF
+           .
+
+       9150-HANDLE-ABEND.
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABEND-CODE)
+           END-EXEC
+           MOVE 'F' TO WS-DISPATCH-STATUS
+           DISPLAY MYNAME ' ' PGM-0001 ' ABENDED DURING LINK, CODE='
+               WS-ABEND-CODE ' (' WS-PGM-DESC-TEXT ')'
+           CALL 'DSPTCHEC' USING MYNAME PGM-0001 WS-ABEND-RC
+           PERFORM 9200-LOG-DISPATCH
+           ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT MYNAME-TS-TIME FROM TIME
+           DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+           EXEC CICS RETURN END-EXEC
+           .
+
+       9200-LOG-DISPATCH.
+           CALL 'DSPTCHLC' USING MYNAME PGM-0001 WS-DISPATCH-STATUS
+                                 WS-ELAPSED-MS
+           .
+
+       9600-COMPUTE-ELAPSED.
+           COMPUTE WS-START-TOTAL-MS =
+               ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                   * 1000) + (WS-START-TH * 10)
+           COMPUTE WS-END-TOTAL-MS =
+               ((WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+                   * 1000) + (WS-END-TH * 10)
+           COMPUTE WS-ELAPSED-MS = WS-END-TOTAL-MS - WS-START-TOTAL-MS
+           .
