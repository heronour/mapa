@@ -0,0 +1,58 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHER.
+000300*****************************************************************
+000400* DSPTCHER - DISPATCH ERROR-RECORD LOGGER.                     *
+000500* CALLED BY EACH DISPATCHER PROGRAM WHEN A CALL OR CICS LINK   *
+000600* FAILS TO RECORD WHO ATTEMPTED WHAT, AGAINST WHICH TARGET,    *
+000700* WITH WHAT REASON CODE, AND WHEN - SO OPS CAN PULL ONE SHARED *
+000800* FILE EACH MORNING FOR EVERY DISPATCH FAILURE FROM THE PRIOR  *
+000900* DAY'S RUNS INSTEAD OF GREPPING FIVE DIFFERENT JOB LOGS.      *
+001000*****************************************************************
+001100 Environment Division.
+001200 Input-Output Section.
+001300 File-Control.
+001400     SELECT ERROR-FILE ASSIGN TO ERRFILE
+001500         ORGANIZATION IS SEQUENTIAL
+001600         FILE STATUS IS WS-ERROR-STATUS.
+001700
+001800 Data Division.
+001900 File Section.
+002000 FD  ERROR-FILE.
+002100     COPY ERRREC.
+002200
+002300 Working-Storage Section.
+002400 01  WS-ERROR-STATUS          PIC X(002) VALUE SPACES.
+002500 01  WS-FILE-SW               PIC X(001) VALUE 'N'.
+002600     88  ERROR-FILE-OPEN                VALUE 'Y'.
+002700
+002800 Linkage Section.
+002900 01  LNK-CALLER-PGM           PIC X(020).
+003000 01  LNK-TARGET-PGM           PIC X(008).
+003100 01  LNK-REASON-CODE          PIC S9(008) COMP.
+003200
+003300 Procedure Division USING LNK-CALLER-PGM
+003400                          LNK-TARGET-PGM
+003500                          LNK-REASON-CODE.
+003600 0000-MAINLINE.
+003700     PERFORM 1000-OPEN-IF-NEEDED
+003800
+003900     MOVE LNK-CALLER-PGM  TO ERR-CALLER-PGM
+004000     MOVE LNK-TARGET-PGM  TO ERR-TARGET-PGM
+004100     MOVE LNK-REASON-CODE TO ERR-REASON-CODE
+004200     ACCEPT ERR-DATE FROM DATE YYYYMMDD
+004300     ACCEPT ERR-TIME FROM TIME
+004400
+004500     WRITE ERROR-RECORD
+004600
+004700     GOBACK
+004800     .
+004900
+005000 1000-OPEN-IF-NEEDED.
+005100     IF NOT ERROR-FILE-OPEN
+005200         OPEN EXTEND ERROR-FILE
+005300         IF WS-ERROR-STATUS NOT EQUAL '00'
+005400             OPEN OUTPUT ERROR-FILE
+005500         END-IF
+005600         SET ERROR-FILE-OPEN TO TRUE
+005700     END-IF
+005800     .
