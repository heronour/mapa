@@ -0,0 +1,60 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHLG.
+000300*****************************************************************
+000400* DSPTCHLG - DISPATCH AUDIT-TRAIL LOGGER.                      *
+000500* CALLED BY EACH DISPATCHER PROGRAM RIGHT AROUND ITS CALL OR   *
+000600* CICS LINK TO RECORD WHO INVOKED WHAT, WHEN, AND WHETHER IT   *
+000700* SUCCEEDED, SO THE DAY'S DISPATCH ACTIVITY CAN BE READ BACK   *
+000800* FROM ONE AUDIT FILE INSTEAD OF SCATTERED CONSOLE OUTPUT.     *
+000900*****************************************************************
+001000 Environment Division.
+001100 Input-Output Section.
+001200 File-Control.
+001300     SELECT AUDIT-FILE ASSIGN TO AUDITF
+001400         ORGANIZATION IS SEQUENTIAL
+001500         FILE STATUS IS WS-AUDIT-STATUS.
+001600
+001700 Data Division.
+001800 File Section.
+001900 FD  AUDIT-FILE.
+002000     COPY AUDITREC.
+002100
+002200 Working-Storage Section.
+002300 01  WS-AUDIT-STATUS          PIC X(002) VALUE SPACES.
+002400 01  WS-FILE-SW               PIC X(001) VALUE 'N'.
+002500     88  AUDIT-FILE-OPEN                VALUE 'Y'.
+002600
+002700 Linkage Section.
+002800 01  LNK-CALLER-PGM           PIC X(020).
+002900 01  LNK-TARGET-PGM           PIC X(008).
+003000 01  LNK-STATUS               PIC X(001).
+003050 01  LNK-ELAPSED-MS           PIC S9(009) COMP.
+003100
+003200 Procedure Division USING LNK-CALLER-PGM
+003300                          LNK-TARGET-PGM
+003400                          LNK-STATUS
+003450                          LNK-ELAPSED-MS.
+003500 0000-MAINLINE.
+003600     PERFORM 1000-OPEN-IF-NEEDED
+003700
+003800     MOVE LNK-CALLER-PGM TO AUD-CALLER-PGM
+003900     MOVE LNK-TARGET-PGM TO AUD-TARGET-PGM
+004000     MOVE LNK-STATUS     TO AUD-STATUS
+004050     MOVE LNK-ELAPSED-MS TO AUD-ELAPSED-MS
+004100     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+004200     ACCEPT AUD-TIME FROM TIME
+004300
+004400     WRITE AUDIT-RECORD
+004500
+004600     GOBACK
+004700     .
+004800
+004900 1000-OPEN-IF-NEEDED.
+005000     IF NOT AUDIT-FILE-OPEN
+005100         OPEN EXTEND AUDIT-FILE
+005200         IF WS-AUDIT-STATUS NOT EQUAL '00'
+005300             OPEN OUTPUT AUDIT-FILE
+005400         END-IF
+005500         SET AUDIT-FILE-OPEN TO TRUE
+005600     END-IF
+005700     .
