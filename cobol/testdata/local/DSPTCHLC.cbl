@@ -0,0 +1,45 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHLC.
+000300*****************************************************************
+000400* DSPTCHLC - DISPATCH AUDIT-TRAIL LOGGER (CICS).                *
+000500* CICS COUNTERPART TO DSPTCHLG - CALLED BY THE ONLINE           *
+000600* DISPATCHERS INSTEAD OF DSPTCHLG BECAUSE A CICS TASK HAS NO    *
+000700* DD/DDNAME ENVIRONMENT AND CANNOT ISSUE NATIVE OPEN/WRITE      *
+000800* AGAINST A BATCH DATASET. WRITES THE SAME AUDIT-RECORD LAYOUT  *
+000900* TO THE AUDT TRANSIENT-DATA QUEUE, AN EXTRAPARTITION TD        *
+001000* DESTINATION DEFINED OVER THE SAME AUDITF DATASET DSPTCHLG     *
+001100* APPENDS TO FROM BATCH, SO ONLINE AND BATCH DISPATCH ACTIVITY  *
+001200* LAND IN ONE AUDIT TRAIL.                                      *
+001300*****************************************************************
+001400 Data Division.
+001500 Working-Storage Section.
+001600     COPY AUDITREC.
+001700
+001800 01  WS-AUDIT-REC-LEN         PIC S9(004) COMP VALUE 49.
+001900
+002000 Linkage Section.
+002100 01  LNK-CALLER-PGM           PIC X(020).
+002200 01  LNK-TARGET-PGM           PIC X(008).
+002300 01  LNK-STATUS               PIC X(001).
+002400 01  LNK-ELAPSED-MS           PIC S9(009) COMP.
+002500
+002600 Procedure Division USING LNK-CALLER-PGM
+002700                          LNK-TARGET-PGM
+002800                          LNK-STATUS
+002900                          LNK-ELAPSED-MS.
+003000 0000-MAINLINE.
+003100     MOVE LNK-CALLER-PGM TO AUD-CALLER-PGM
+003200     MOVE LNK-TARGET-PGM TO AUD-TARGET-PGM
+003300     MOVE LNK-STATUS     TO AUD-STATUS
+003400     MOVE LNK-ELAPSED-MS TO AUD-ELAPSED-MS
+003500     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+003600     ACCEPT AUD-TIME FROM TIME
+
+003700     EXEC CICS WRITEQ TD
+003800          QUEUE('AUDT')
+003900          FROM(AUDIT-RECORD)
+004000          LENGTH(WS-AUDIT-REC-LEN)
+004100     END-EXEC
+
+004200     GOBACK
+004300     .
