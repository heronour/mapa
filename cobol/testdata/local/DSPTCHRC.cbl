@@ -0,0 +1,119 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHRC.
+000300*****************************************************************
+000400* DSPTCHRC - LOAD-LIBRARY RECONCILIATION UTILITY.              *
+000500* COMPARES THE SET OF PROGRAM-IDS THE DISPATCHER SUITE         *
+000600* REFERENCES (PGMEXPCT.CPY) AGAINST A LIST OF LOAD-LIBRARY      *
+000700* MEMBER NAMES (ONE PER RECORD, BUILT BY AN IEHLIST/IEBCOPY    *
+000800* DIRECTORY-LISTING STEP UPSTREAM OF THIS ONE) AND FLAGS:      *
+000900*   - EXPECTED PROGRAMS MISSING FROM THE LOAD LIBRARY          *
+001000*   - LOAD-LIBRARY MEMBERS NO DISPATCHER REFERENCES ANY MORE   *
+001100*****************************************************************
+001200 Environment Division.
+001300 Input-Output Section.
+001400 File-Control.
+001500     SELECT LOADLIB-FILE ASSIGN TO LOADLIB
+001600         ORGANIZATION IS LINE SEQUENTIAL
+001700         FILE STATUS IS WS-LOADLIB-STATUS.
+001800
+001900 Data Division.
+002000 File Section.
+002100 FD  LOADLIB-FILE
+002200     RECORD CONTAINS 8 CHARACTERS.
+002300 01  LOADLIB-MEMBER            PIC X(008).
+002400
+002500 Working-Storage Section.
+002600 01  WS-LOADLIB-STATUS         PIC X(002) VALUE SPACES.
+002700     88  LOADLIB-EOF                    VALUE '10'.
+002800
+002900     COPY PGMEXPCT.
+002950     COPY PGMDESC.
+003000
+003100 01  PGM-FOUND-FLAGS.
+003200     05  PGM-FOUND-ENTRY OCCURS 8 TIMES
+003300                         INDEXED BY PGF-NDX.
+003400         10  PGM-FOUND-SW      PIC X(001) VALUE 'N'.
+003500             88  PGM-FOUND               VALUE 'Y'.
+003600
+003650 01  WS-PGM-DESC-TEXT          PIC X(020) VALUE SPACES.
+003700 01  WS-MISSING-COUNT          PIC 9(004) COMP VALUE ZERO.
+003800 01  WS-ORPHAN-COUNT           PIC 9(004) COMP VALUE ZERO.
+003900
+004000 Procedure Division.
+004100 0000-MAINLINE.
+004200     DISPLAY 'DSPTCHRC Begin'
+004300     PERFORM 1000-INITIALIZE
+004400     PERFORM 2000-COMPARE-LOAD-LIBRARY
+004500     PERFORM 3000-REPORT-MISSING
+004600     PERFORM 9000-TERMINATE
+004700     GOBACK
+004800     .
+004900
+005000 1000-INITIALIZE.
+005100     OPEN INPUT LOADLIB-FILE
+005200     IF WS-LOADLIB-STATUS NOT EQUAL '00'
+005300         DISPLAY 'DSPTCHRC UNABLE TO OPEN LOADLIB FILE, STATUS='
+005400             WS-LOADLIB-STATUS
+005500         GOBACK
+005600     END-IF
+005700     .
+005800
+005900 2000-COMPARE-LOAD-LIBRARY.
+006000     READ LOADLIB-FILE
+006100         AT END SET LOADLIB-EOF TO TRUE
+006200     END-READ
+006300
+006400     PERFORM 2100-CHECK-ONE-MEMBER UNTIL LOADLIB-EOF
+006500     .
+006600
+006700 2100-CHECK-ONE-MEMBER.
+006800     SET PGM-EXP-NDX TO 1
+006900     SEARCH PGM-EXPECTED-ENTRY
+007000         AT END
+007100             ADD 1 TO WS-ORPHAN-COUNT
+007200             DISPLAY 'DSPTCHRC UNREFERENCED LOAD MODULE - '
+007300                 LOADLIB-MEMBER
+007400         WHEN PGM-EXPECTED-ID (PGM-EXP-NDX) EQUAL LOADLIB-MEMBER
+007500             SET PGF-NDX TO PGM-EXP-NDX
+007600             SET PGM-FOUND (PGF-NDX) TO TRUE
+007700     END-SEARCH
+007800
+007900     READ LOADLIB-FILE
+008000         AT END SET LOADLIB-EOF TO TRUE
+008100     END-READ
+008200     .
+008300
+008400 3000-REPORT-MISSING.
+008500     PERFORM 3100-CHECK-ONE-EXPECTED
+008600         VARYING PGF-NDX FROM 1 BY 1
+008700         UNTIL PGF-NDX GREATER THAN PGM-EXPECTED-MAX
+008800     .
+008900
+009000 3100-CHECK-ONE-EXPECTED.
+009100     IF NOT PGM-FOUND (PGF-NDX)
+009200         ADD 1 TO WS-MISSING-COUNT
+009250         PERFORM 3150-LOOKUP-PGM-DESC
+009300         DISPLAY 'DSPTCHRC MISSING FROM LOAD LIBRARY - '
+009400             PGM-EXPECTED-ID (PGF-NDX)
+009450             ' (' WS-PGM-DESC-TEXT ')'
+009500     END-IF
+009600     .
+009650
+009700 3150-LOOKUP-PGM-DESC.
+009710     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+009720     SET PGM-DESC-NDX TO 1
+009730     SEARCH PGM-DESC-ENTRY
+009740         AT END
+009750             CONTINUE
+009760         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL
+009770                          PGM-EXPECTED-ID (PGF-NDX)
+009780             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+009790     END-SEARCH
+009800     .
+
+009900 9000-TERMINATE.
+010000     CLOSE LOADLIB-FILE
+010100     DISPLAY 'DSPTCHRC MISSING COUNT=' WS-MISSING-COUNT
+010200         ' ORPHAN COUNT=' WS-ORPHAN-COUNT
+010300     DISPLAY 'DSPTCHRC End'
+010400     .
