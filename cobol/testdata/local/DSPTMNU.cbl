@@ -0,0 +1,154 @@
+000100 Identification Division.
+000200 Program-ID. DSPTMNU.
+000300*****************************************************************
+000400* DSPTMNU - ONLINE DISPATCH MENU TRANSACTION (DMNU).            *
+000500* PRESENTS THE 3270 SCREEN MAPPED BY BMS/DSPTMNU.BMS, LETS THE  *
+000600* OPERATOR PICK ONE OF THE TARGET PROGRAMS LISTED IN            *
+000700* COBOL/COPYBOOKS/PGMMENU.CPY, AND LINKS TO IT. REPLACES THE    *
+000800* OLDER PATTERN OF WRITING A NEW HARDCODED SINGLE-TARGET DRIVER *
+000900* (LIKE TESTANTLR008/TESTANTLR106) EVERY TIME A NEW PROGRAM     *
+001000* NEEDS AN INTERACTIVE ENTRY POINT - ADD THE PROGRAM TO         *
+001100* PGMMENU.CPY AND THE SCREEN LIST INSTEAD.                      *
+001200*****************************************************************
+001300 Data Division.
+001400 Working-Storage Section.
+001500     COPY CONSTID.
+001600     COPY DSPTMNU.
+001700     COPY PGMMENU.
+001800     COPY PGMACTV.
+001900
+002000 01  WORK-AREAS.
+002100     05  PGM-SELECTED         PIC X(008) VALUE SPACES.
+002200
+002300 01  WS-RESP                  PIC S9(008) COMP VALUE ZERO.
+002400 01  WS-DISPATCH-STATUS       PIC X(001) VALUE 'S'.
+002500 01  WS-ELAPSED-MS            PIC S9(009) COMP VALUE ZERO.
+002600
+002700 01  WS-SELECTION-NUM         PIC 9(001) VALUE ZERO.
+002800 01  WS-SELECTION-VALID-SW    PIC X(001) VALUE 'N'.
+002900     88  WS-SELECTION-VALID             VALUE 'Y'.
+003000
+003100 01  WS-TARGET-ACTIVE-SW      PIC X(001) VALUE 'Y'.
+003200     88  TARGET-ACTIVE                   VALUE 'Y'.
+003300
+003400 Procedure Division.
+003500 0000-MAINLINE.
+003600     MOVE 'DSPTMNU' TO MYNAME
+003700     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+003800     ACCEPT MYNAME-TS-TIME FROM TIME
+003900     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+004000
+004100     IF EIBCALEN EQUAL ZERO
+004200         PERFORM 1000-SEND-INITIAL-MAP
+004300     ELSE
+004400         PERFORM 2000-RECEIVE-AND-PROCESS
+004500     END-IF
+004600
+004700     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+004800     ACCEPT MYNAME-TS-TIME FROM TIME
+004900     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+005000
+005100     EXEC CICS RETURN
+005200          TRANSID('DMNU')
+005300     END-EXEC
+005400     .
+005700
+005800***************************************************************
+005900* 1000-SEND-INITIAL-MAP                                       *
+006000* FIRST ENTRY INTO THE TRANSACTION (EIBCALEN = 0) - CLEAR THE *
+006100* SCREEN AND SEND THE MENU WITH NO SELECTION OR MESSAGE YET.  *
+006200***************************************************************
+006300 1000-SEND-INITIAL-MAP.
+006400     MOVE LOW-VALUES TO DSPTMNUO
+006500
+006600     EXEC CICS SEND MAP('DSPTMNU1')
+006700          MAPSET('DSPTMNU')
+006800          ERASE
+006900     END-EXEC
+007000     .
+007100
+007200***************************************************************
+007300* 2000-RECEIVE-AND-PROCESS                                    *
+007400* RETURN TRIP AFTER THE OPERATOR KEYED A SELECTION - VALIDATE *
+007500* IT AND EITHER LINK TO THE CHOSEN PROGRAM OR RE-PROMPT.      *
+007600***************************************************************
+007700 2000-RECEIVE-AND-PROCESS.
+007800     EXEC CICS RECEIVE MAP('DSPTMNU1')
+007900          MAPSET('DSPTMNU')
+008000     END-EXEC
+008100
+008200     PERFORM 2100-VALIDATE-SELECTION
+008300
+008400     IF WS-SELECTION-VALID
+008500         PERFORM 2200-LINK-TO-SELECTED-PROGRAM
+008600     ELSE
+008700         MOVE 'INVALID SELECTION - ENTER 1 THRU 5' TO MSGO
+008800         EXEC CICS SEND MAP('DSPTMNU1')
+008900              MAPSET('DSPTMNU')
+009000              DATAONLY
+009100         END-EXEC
+009200     END-IF
+009300     .
+009400
+009500 2100-VALIDATE-SELECTION.
+009600     MOVE 'N' TO WS-SELECTION-VALID-SW
+009700
+009800     IF SELI IS NUMERIC
+009900         MOVE SELI TO WS-SELECTION-NUM
+010000         IF WS-SELECTION-NUM > ZERO
+010100             AND WS-SELECTION-NUM NOT > MENU-PGM-MAX
+010200             SET WS-SELECTION-VALID TO TRUE
+010300         END-IF
+010400     END-IF
+010500     .
+010600
+010700 2200-LINK-TO-SELECTED-PROGRAM.
+010800     SET MENU-PGM-NDX TO WS-SELECTION-NUM
+010900     MOVE MENU-PGM-ID (MENU-PGM-NDX) TO PGM-SELECTED
+011000
+011100     PERFORM 2150-CHECK-TARGET-ACTIVE
+011200     IF TARGET-ACTIVE
+011300         EXEC CICS LINK PROGRAM(PGM-SELECTED)
+011400              RESP(WS-RESP)
+011500         END-EXEC
+011600
+011700         IF WS-RESP EQUAL DFHRESP(NORMAL)
+011800             MOVE 'S' TO WS-DISPATCH-STATUS
+011900             MOVE 'REQUEST COMPLETE' TO MSGO
+012000         ELSE
+012100             MOVE 'F' TO WS-DISPATCH-STATUS
+012200             MOVE 'LINK FAILED - SEE AUDIT LOG' TO MSGO
+012300         END-IF
+012400     ELSE
+012500         MOVE 'I' TO WS-DISPATCH-STATUS
+012600         MOVE 'TARGET INACTIVE - SEE AUDIT LOG' TO MSGO
+012700         CALL 'DSPTCHEC' USING MYNAME PGM-SELECTED PGM-INACTIVE-RC
+012800     END-IF
+012900     CALL 'DSPTCHLC' USING MYNAME PGM-SELECTED WS-DISPATCH-STATUS
+013000                           WS-ELAPSED-MS
+013100
+013200     EXEC CICS SEND MAP('DSPTMNU1')
+013300          MAPSET('DSPTMNU')
+013400          DATAONLY
+013500     END-EXEC
+013600     .
+013700
+013800***************************************************************
+013900* 2150-CHECK-TARGET-ACTIVE                                    *
+014000* CHECKS THE OPERATOR'S SELECTION AGAINST PGMACTV BEFORE THE  *
+014100* LINK, SAME AS THE BATCH AND SINGLE-TARGET ONLINE            *
+014200* DISPATCHERS, SO A PROGRAM TAKEN OUT OF SERVICE CANNOT BE    *
+014300* REACHED FROM THE MENU EITHER.                               *
+014400***************************************************************
+014500 2150-CHECK-TARGET-ACTIVE.
+014600     MOVE 'Y' TO WS-TARGET-ACTIVE-SW
+014700     SET PGM-ACTV-NDX TO 1
+014800     SEARCH PGM-ACTV-ENTRY
+014900         AT END
+015000             CONTINUE
+015100         WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL PGM-SELECTED
+015200             IF PGM-INACTIVE (PGM-ACTV-NDX)
+015300                 MOVE 'N' TO WS-TARGET-ACTIVE-SW
+015400             END-IF
+015500     END-SEARCH
+015600     .
