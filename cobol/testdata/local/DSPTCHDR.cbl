@@ -0,0 +1,194 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHDR.
+000300*****************************************************************
+000400* DSPTCHDR - DAY-OVER-DAY DISPATCH DRIFT REPORT.                 *
+000500* READS TODAY'S GENERATION OF THE DSPTCHLG AUDIT FILE AND        *
+000600* YESTERDAY'S GENERATION SIDE BY SIDE, REDUCES EACH DOWN TO ITS  *
+000700* SET OF DISTINCT TARGET-PROGRAM-IDS, AND REPORTS:               *
+000800*   - TARGETS DISPATCHED TODAY THAT WEREN'T DISPATCHED YESTERDAY *
+000900*   - TARGETS DISPATCHED YESTERDAY THAT WEREN'T DISPATCHED TODAY *
+001000* USUALLY THE FIRST SIGN OF AN UNANNOUNCED NEW ROUTE OR OF A     *
+001100* SUBPROGRAM THAT QUIETLY STOPPED GETTING HIT.                   *
+001200*****************************************************************
+001300 Environment Division.
+001400 Input-Output Section.
+001500 File-Control.
+001600     SELECT TODAY-AUDIT-FILE ASSIGN TO TODAYAUD
+001700         ORGANIZATION IS SEQUENTIAL
+001800         FILE STATUS IS WS-TODAY-STATUS.
+001900
+002000     SELECT YESTERDAY-AUDIT-FILE ASSIGN TO YESTAUD
+002100         ORGANIZATION IS SEQUENTIAL
+002200         FILE STATUS IS WS-YEST-STATUS.
+002300
+002400 Data Division.
+002500 File Section.
+002600 FD  TODAY-AUDIT-FILE.
+002700     COPY AUDITREC.
+002800
+002900 FD  YESTERDAY-AUDIT-FILE.
+003000     COPY AUDITREC
+003100         REPLACING ==AUDIT-RECORD==    BY ==YEST-AUDIT-RECORD==,
+003200                   ==AUD-CALLER-PGM==  BY ==YAU-CALLER-PGM==,
+003300                   ==AUD-TARGET-PGM==  BY ==YAU-TARGET-PGM==,
+003400                   ==AUD-TIMESTAMP==   BY ==YAU-TIMESTAMP==,
+003500                   ==AUD-DATE==        BY ==YAU-DATE==,
+003600                   ==AUD-TIME==        BY ==YAU-TIME==,
+003700                   ==AUD-STATUS==      BY ==YAU-STATUS==,
+003800                   ==AUD-SUCCESS==     BY ==YAU-SUCCESS==,
+003900                   ==AUD-FAILURE==     BY ==YAU-FAILURE==,
+004000                   ==AUD-SKIPPED==     BY ==YAU-SKIPPED==,
+004100                   ==AUD-ELAPSED-MS==  BY ==YAU-ELAPSED-MS==.
+004200
+004300 Working-Storage Section.
+004400 01  WS-TODAY-STATUS           PIC X(002) VALUE SPACES.
+004500     88  TODAY-EOF                      VALUE '10'.
+004600 01  WS-YEST-STATUS            PIC X(002) VALUE SPACES.
+004700     88  YEST-EOF                       VALUE '10'.
+004800
+004900     COPY PGMEXPCT.
+005000     COPY PGMDESC.
+005100
+005200***************************************************************
+005300* ONE SEEN-FLAG PER KNOWN TARGET PROGRAM, PER GENERATION,      *
+005400* PARALLEL IN ORDER/INDEX TO PGM-EXPECTED-ENTRY - SAME         *
+005500* SEEN-FLAG-TABLE STYLE ALREADY USED IN DSPTCHRC.               *
+005600***************************************************************
+005700 01  TODAY-SEEN-FLAGS.
+005800     05  TODAY-SEEN-ENTRY OCCURS 8 TIMES
+005900                          INDEXED BY TSN-NDX.
+006000         10  TODAY-SEEN-SW     PIC X(001) VALUE 'N'.
+006100             88  TODAY-SEEN                VALUE 'Y'.
+006200
+006300 01  YEST-SEEN-FLAGS.
+006400     05  YEST-SEEN-ENTRY OCCURS 8 TIMES
+006500                         INDEXED BY YSN-NDX.
+006600         10  YEST-SEEN-SW      PIC X(001) VALUE 'N'.
+006700             88  YEST-SEEN                 VALUE 'Y'.
+006800
+006900 01  WS-PGM-DESC-TEXT          PIC X(020) VALUE SPACES.
+007000 01  WS-NEW-COUNT              PIC 9(004) COMP VALUE ZERO.
+007100 01  WS-DROPPED-COUNT          PIC 9(004) COMP VALUE ZERO.
+007200
+007300 Procedure Division.
+007400 0000-MAINLINE.
+007500     DISPLAY 'DSPTCHDR Begin'
+007600     PERFORM 1000-INITIALIZE
+007700     PERFORM 2000-SCAN-TODAY-FILE
+007800     PERFORM 2500-SCAN-YESTERDAY-FILE
+007900     PERFORM 3000-REPORT-DRIFT
+008000     PERFORM 9000-TERMINATE
+008100     GOBACK
+008200     .
+008300
+008400 1000-INITIALIZE.
+008500     OPEN INPUT TODAY-AUDIT-FILE
+008600     IF WS-TODAY-STATUS NOT EQUAL '00'
+008700         DISPLAY 'DSPTCHDR UNABLE TO OPEN TODAYS AUDIT FILE, '
+008800             'STATUS=' WS-TODAY-STATUS
+008900         GOBACK
+009000     END-IF
+009100
+009200     OPEN INPUT YESTERDAY-AUDIT-FILE
+009300     IF WS-YEST-STATUS NOT EQUAL '00'
+009400         DISPLAY 'DSPTCHDR UNABLE TO OPEN YESTERDAYS AUDIT FILE, '
+009500             'STATUS=' WS-YEST-STATUS
+009600         CLOSE TODAY-AUDIT-FILE
+009700         GOBACK
+009800     END-IF
+009900     .
+010000
+010100 2000-SCAN-TODAY-FILE.
+010200     READ TODAY-AUDIT-FILE
+010300         AT END SET TODAY-EOF TO TRUE
+010400     END-READ
+010500
+010600     PERFORM 2100-MARK-TODAY-SEEN UNTIL TODAY-EOF
+010700
+010800     CLOSE TODAY-AUDIT-FILE
+010900     .
+011000
+011100 2100-MARK-TODAY-SEEN.
+011200     SET PGM-EXP-NDX TO 1
+011300     SEARCH PGM-EXPECTED-ENTRY
+011400         AT END
+011500             CONTINUE
+011600         WHEN PGM-EXPECTED-ID (PGM-EXP-NDX) EQUAL AUD-TARGET-PGM
+011700             SET TSN-NDX TO PGM-EXP-NDX
+011800             SET TODAY-SEEN (TSN-NDX) TO TRUE
+011900     END-SEARCH
+012000
+012100     READ TODAY-AUDIT-FILE
+012200         AT END SET TODAY-EOF TO TRUE
+012300     END-READ
+012400     .
+012500
+012600 2500-SCAN-YESTERDAY-FILE.
+012700     READ YESTERDAY-AUDIT-FILE
+012800         AT END SET YEST-EOF TO TRUE
+012900     END-READ
+013000
+013100     PERFORM 2600-MARK-YEST-SEEN UNTIL YEST-EOF
+013200
+013300     CLOSE YESTERDAY-AUDIT-FILE
+013400     .
+013500
+013600 2600-MARK-YEST-SEEN.
+013700     SET PGM-EXP-NDX TO 1
+013800     SEARCH PGM-EXPECTED-ENTRY
+013900         AT END
+014000             CONTINUE
+014100         WHEN PGM-EXPECTED-ID (PGM-EXP-NDX) EQUAL YAU-TARGET-PGM
+014200             SET YSN-NDX TO PGM-EXP-NDX
+014300             SET YEST-SEEN (YSN-NDX) TO TRUE
+014400     END-SEARCH
+014500
+014600     READ YESTERDAY-AUDIT-FILE
+014700         AT END SET YEST-EOF TO TRUE
+014800     END-READ
+014900     .
+015000
+015100 3000-REPORT-DRIFT.
+015200     PERFORM 3100-COMPARE-ONE-TARGET
+015300         VARYING PGM-EXP-NDX FROM 1 BY 1
+015400         UNTIL PGM-EXP-NDX GREATER THAN PGM-EXPECTED-MAX
+015500     .
+015600
+015700 3100-COMPARE-ONE-TARGET.
+015800     SET TSN-NDX TO PGM-EXP-NDX
+015900     SET YSN-NDX TO PGM-EXP-NDX
+016000     PERFORM 3150-LOOKUP-PGM-DESC
+016100
+016200     IF TODAY-SEEN (TSN-NDX) AND NOT YEST-SEEN (YSN-NDX)
+016300         ADD 1 TO WS-NEW-COUNT
+016400         DISPLAY 'DSPTCHDR NEW TARGET SEEN TODAY - '
+016500             PGM-EXPECTED-ID (PGM-EXP-NDX)
+016600             ' (' WS-PGM-DESC-TEXT ')'
+016700     END-IF
+016800
+016900     IF YEST-SEEN (YSN-NDX) AND NOT TODAY-SEEN (TSN-NDX)
+017000         ADD 1 TO WS-DROPPED-COUNT
+017100         DISPLAY 'DSPTCHDR TARGET DROPPED SINCE YESTERDAY - '
+017200             PGM-EXPECTED-ID (PGM-EXP-NDX)
+017300             ' (' WS-PGM-DESC-TEXT ')'
+017400     END-IF
+017500     .
+017600
+017700 3150-LOOKUP-PGM-DESC.
+017800     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+017900     SET PGM-DESC-NDX TO 1
+018000     SEARCH PGM-DESC-ENTRY
+018100         AT END
+018200             CONTINUE
+018300         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL
+018400                          PGM-EXPECTED-ID (PGM-EXP-NDX)
+018500             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+018600     END-SEARCH
+018700     .
+018800
+018900 9000-TERMINATE.
+019000     DISPLAY 'DSPTCHDR NEW COUNT=' WS-NEW-COUNT
+019100         ' DROPPED COUNT=' WS-DROPPED-COUNT
+019200     DISPLAY 'DSPTCHDR End'
+019300     .
+
