@@ -2,19 +2,161 @@
 000002 Program-ID. testantlr106.
 000003 Data Division.
 000004 Working-Storage Section.
-000005
-000006 01  CONSTANTS.
-000007     05  MYNAME               PIC X(012) VALUE 'testantlr106'.
-000008
-000009 Procedure Division.
-000010     DISPLAY MYNAME ' Begin'
-000011     
-000012     EXEC CICS LINK PROGRAM('PGMA0001') END-EXEC
-000013
-000014     GOBACK
-000015     .
-000016
-000017 1000-para.
-000018
-000019     .
-000020
+000005     COPY CONSTID.
+000006     COPY PGMDESC.
+000007     COPY PGMACTV.
+000008     COPY ELAPSTIM.
+
+000009 01  WORK-AREAS.
+000010     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
+
+000011 01  WS-DISPATCH-STATUS       PIC X(001) VALUE 'S'.
+000012 01  WS-RESP                  PIC S9(008) COMP VALUE ZERO.
+
+000013 01  WS-CTL-CARD.
+000014     05  WS-CTL-CARD-DATA     PIC X(008) VALUE SPACES.
+000015     05  WS-CTL-CARD-LEN      PIC S9(004) COMP VALUE 8.
+000016 01  WS-TS-RESP               PIC S9(008) COMP VALUE ZERO.
+
+000017 01  WS-TARGET-VALID-SW       PIC X(001) VALUE 'Y'.
+000018     88  TARGET-VALID                   VALUE 'Y'.
+000019 
+000020 01  WS-TARGET-ACTIVE-SW      PIC X(001) VALUE 'Y'.
+000021     88  TARGET-ACTIVE                   VALUE 'Y'.
+
+000022 01  WS-PGM-DESC-TEXT         PIC X(020) VALUE SPACES.
+000023 01  WS-ABEND-CODE            PIC X(004) VALUE SPACES.
+000024 01  WS-ABEND-RC              PIC S9(008) COMP VALUE 9997.
+
+000025 Procedure Division.
+000026     MOVE 'testantlr106' TO MYNAME
+000027     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+000028     ACCEPT MYNAME-TS-TIME FROM TIME
+000029     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+000030     PERFORM 0100-READ-CONTROL-CARD
+
+000031     PERFORM 0150-VALIDATE-TARGET
+
+000032     IF TARGET-VALID
+000033         PERFORM 0155-CHECK-TARGET-ACTIVE
+000034         IF TARGET-ACTIVE
+000035             PERFORM 0160-LOOKUP-PGM-DESC
+000036             DISPLAY MYNAME ' DISPATCHING TO ' PGM-0001
+000037                 ' (' WS-PGM-DESC-TEXT ')'
+000038             EXEC CICS HANDLE ABEND
+000039                  LABEL(9150-HANDLE-ABEND)
+000040             END-EXEC
+000041             ACCEPT WS-START-TIME FROM TIME
+000042             EXEC CICS LINK PROGRAM(PGM-0001)
+000043                  RESP(WS-RESP)
+000044             END-EXEC
+000045             EXEC CICS HANDLE ABEND
+000046                  CANCEL
+000047             END-EXEC
+000048             ACCEPT WS-END-TIME FROM TIME
+000049             PERFORM 9600-COMPUTE-ELAPSED
+000050             PERFORM 9100-CHECK-LINK-RESP
+000051         END-IF
+000052     END-IF
+
+000053     CALL 'DSPTCHLC' USING MYNAME PGM-0001 WS-DISPATCH-STATUS
+000054                           WS-ELAPSED-MS
+
+000055     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+000056     ACCEPT MYNAME-TS-TIME FROM TIME
+000057     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+000058     GOBACK
+000059     .
+
+000060 0100-READ-CONTROL-CARD.
+000061     EXEC CICS READQ TS
+000062          QUEUE('CTLCARD')
+000063          INTO(WS-CTL-CARD-DATA)
+000064          LENGTH(WS-CTL-CARD-LEN)
+000065          RESP(WS-TS-RESP)
+000066     END-EXEC
+
+000067     IF WS-TS-RESP EQUAL DFHRESP(NORMAL)
+000068             AND WS-CTL-CARD-DATA NOT EQUAL SPACES
+000069         MOVE WS-CTL-CARD-DATA TO PGM-0001
+000070     END-IF
+000071     .
+
+000072 0150-VALIDATE-TARGET.
+000073     IF PGM-0001 EQUAL SPACES OR LOW-VALUES
+000074         MOVE 'N' TO WS-TARGET-VALID-SW
+000075         MOVE 'F' TO WS-DISPATCH-STATUS
+000076         DISPLAY MYNAME ' TARGET PROGRAM FIELD IS BLANK - SKIPPED'
+000077     END-IF
+000078     .
+
+000079 0155-CHECK-TARGET-ACTIVE.
+000080     MOVE 'Y' TO WS-TARGET-ACTIVE-SW
+000081     SET PGM-ACTV-NDX TO 1
+000082     SEARCH PGM-ACTV-ENTRY
+000083         AT END
+000084             CONTINUE
+000085         WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL PGM-0001
+000086             IF PGM-INACTIVE (PGM-ACTV-NDX)
+000087                 MOVE 'N' TO WS-TARGET-ACTIVE-SW
+000088                 MOVE 'I' TO WS-DISPATCH-STATUS
+000089                 DISPLAY MYNAME ' TARGET INACTIVE - SKIPPED '
+000090                         PGM-0001
+000091                 CALL 'DSPTCHEC' USING MYNAME PGM-0001
+000092                                       PGM-INACTIVE-RC
+000093             END-IF
+000094     END-SEARCH
+000095     .
+000096 
+000097 0160-LOOKUP-PGM-DESC.
+000098     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+000099     SET PGM-DESC-NDX TO 1
+000100     SEARCH PGM-DESC-ENTRY
+000101         AT END
+000102             CONTINUE
+000103         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0001
+000104             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+000105     END-SEARCH
+000106     .
+
+000107 9100-CHECK-LINK-RESP.
+000108     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+000109         MOVE 'F' TO WS-DISPATCH-STATUS
+000110         DISPLAY MYNAME ' LINK FAILED FOR ' PGM-0001
+000111             ' (' WS-PGM-DESC-TEXT ')' ' RESP=' WS-RESP
+000112         CALL 'DSPTCHEC' USING MYNAME PGM-0001 WS-RESP
+000113     END-IF
+000114     .
+
+000115 9150-HANDLE-ABEND.
+000116     EXEC CICS ASSIGN
+000117          ABCODE(WS-ABEND-CODE)
+000118     END-EXEC
+000119     MOVE 'F' TO WS-DISPATCH-STATUS
+000120     DISPLAY MYNAME ' ' PGM-0001 ' ABENDED DURING LINK, CODE='
+000121         WS-ABEND-CODE ' (' WS-PGM-DESC-TEXT ')'
+000122     CALL 'DSPTCHEC' USING MYNAME PGM-0001 WS-ABEND-RC
+000123     CALL 'DSPTCHLC' USING MYNAME PGM-0001 WS-DISPATCH-STATUS
+000124                           WS-ELAPSED-MS
+000125     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+000126     ACCEPT MYNAME-TS-TIME FROM TIME
+000127     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+000128     EXEC CICS RETURN END-EXEC
+000129     .
+
+000130 1000-para.
+
+000131     .
+
+000132 9600-COMPUTE-ELAPSED.
+000133     COMPUTE WS-START-TOTAL-MS =
+000134         ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+000135             * 1000) + (WS-START-TH * 10)
+000136     COMPUTE WS-END-TOTAL-MS =
+000137         ((WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+000138             * 1000) + (WS-END-TH * 10)
+000139     COMPUTE WS-ELAPSED-MS = WS-END-TOTAL-MS - WS-START-TOTAL-MS
+000140     .
+
