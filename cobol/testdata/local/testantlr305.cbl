@@ -1,20 +1,257 @@
-000001 Identification Division.                                         00000001
-000002 Program-ID. testantlr305.                                        00000002
-000003 Data Division.                                                   00000003
-000004 Working-Storage Section.                                         00000004
-000005 01  CONSTANTS.                                                   00000005
-000006     05  MYNAME               PIC X(012) VALUE 'testantlr305'.    00000006
-000007     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.        00000007
-000008                                                                  00000008
-000009 Procedure Division.                                              00000009
-000010     DISPLAY MYNAME ' Begin'                                      00000010
-000011                                                                  00000011
-000012     CALL PGM-0001 USING MYNAME END-CALL                          00000012
-000013                                                                  00000013
-000014     GOBACK                                                       00000014
-000015     .                                                            00000015
-000016                                                                  00000016
-000017 1000-para.                                                       00000017
-000018                                                                  00000018
-000019     .                                                            00000019
-000020                                                                  00000020
+000100 Identification Division.                                         00000100
+000200 Program-ID. testantlr305.                                        00000200
+000300 Environment Division.                                            00000300
+000400 Input-Output Section.                                            00000400
+000500 File-Control.                                                    00000500
+000600     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE                    00000600
+000700         ORGANIZATION IS SEQUENTIAL                               00000700
+000800         FILE STATUS IS WS-CKPT-STATUS.                           00000800
+
+001000 Data Division.                                                   00001000
+001100 File Section.                                                    00001100
+001200 FD  CHECKPOINT-FILE.                                             00001200
+001300     COPY CKPTREC.                                                00001300
+
+001500 Working-Storage Section.                                         00001500
+001600     COPY CONSTID.                                                00001600
+001700     COPY PGMDESC.                                                00001700
+001800     COPY PGMACTV.                                                00001800
+001900     COPY ELAPSTIM.                                               00001900
+
+002100 01  WORK-AREAS.                                                  00002100
+002200     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.        00002200
+002300     05  PGM-0002             PIC X(008) VALUE 'PGMA0002'.        00002300
+002400     05  WS-ACTUAL-PGM        PIC X(008) VALUE SPACES.            00002400
+002450     05  CALL-RETURN-CODE     PIC S9(008) COMP VALUE ZERO.        00002450
+
+002600 01  WS-DISPATCH-STATUS       PIC X(001) VALUE 'S'.               00002600
+
+002800 01  WS-TARGET-ACTIVE-SW      PIC X(001) VALUE 'Y'.               00002800
+002900     88  TARGET-ACTIVE                   VALUE 'Y'.               00002900
+
+003100 01  WS-CTL-CARD              PIC X(008) VALUE SPACES.            00003100
+
+003300 01  WS-CKPT-STATUS           PIC X(002) VALUE SPACES.            00003300
+003400     88  CKPT-EOF                       VALUE '10'.               00003400
+003500 01  RESTART-SW               PIC X(001) VALUE 'N'.               00003500
+003600     88  RESTART-ALREADY-DONE           VALUE 'Y'.                00003600
+
+003800 01  WS-PGM-DESC-TEXT         PIC X(020) VALUE SPACES.            00003800
+003900 01  WS-FALLBACK-DESC-TEXT    PIC X(020) VALUE SPACES.            00003900
+
+004100 Procedure Division.                                              00004100
+004200     MOVE 'testantlr305' TO MYNAME                                00004200
+004300     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD                     00004300
+004400     ACCEPT MYNAME-TS-TIME FROM TIME                              00004400
+004500     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME   00004500
+
+004700     PERFORM 0100-READ-CONTROL-CARD                               00004700
+
+004900     PERFORM 0150-LOOKUP-PGM-DESC                                 00004900
+
+005100     PERFORM 0200-CHECK-RESTART                                   00005100
+
+005300     IF RESTART-ALREADY-DONE                                      00005300
+005400         DISPLAY MYNAME ' RESTART - CALL TO ' PGM-0001            00005400
+005500             ' (' WS-PGM-DESC-TEXT ')'                            00005500
+005600             ' ALREADY CHECKPOINTED, SKIPPING'                    00005600
+005700     ELSE                                                         00005700
+005800         PERFORM 0300-CALL-AND-CHECKPOINT                         00005800
+005900     END-IF                                                       00005900
+
+006100     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD                     00006100
+006200     ACCEPT MYNAME-TS-TIME FROM TIME                              00006200
+006300     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME     00006300
+
+006500     GOBACK                                                       00006500
+006600     .                                                            00006600
+
+006800 0100-READ-CONTROL-CARD.                                          00006800
+006900     ACCEPT WS-CTL-CARD FROM SYSIN                                00006900
+
+007100     IF WS-CTL-CARD NOT EQUAL SPACES                              00007100
+007200         MOVE WS-CTL-CARD TO PGM-0001                             00007200
+007300     END-IF                                                       00007300
+007400     .                                                            00007400
+
+007600 0150-LOOKUP-PGM-DESC.                                            00007600
+007700     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT              00007700
+007800     SET PGM-DESC-NDX TO 1                                        00007800
+007900     SEARCH PGM-DESC-ENTRY                                        00007900
+008000         AT END                                                   00008000
+008100             CONTINUE                                             00008100
+008200         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0001           00008200
+008300             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT00008300
+008400     END-SEARCH                                                   00008400
+008500     .                                                            00008500
+
+008700 0155-LOOKUP-FALLBACK-DESC.                                       00008700
+008800     MOVE 'UNKNOWN PROGRAM     ' TO WS-FALLBACK-DESC-TEXT         00008800
+008900     SET PGM-DESC-NDX TO 1                                        00008900
+009000     SEARCH PGM-DESC-ENTRY                                        00009000
+009100         AT END                                                   00009100
+009200             CONTINUE                                             00009200
+009300         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0002           00009300
+009400             MOVE PGM-DESC-TEXT (PGM-DESC-NDX)                    00009400
+009500                 TO WS-FALLBACK-DESC-TEXT                         00009500
+009600     END-SEARCH                                                   00009600
+009700     .                                                            00009700
+
+009900 0200-CHECK-RESTART.                                              00009900
+010000     OPEN INPUT CHECKPOINT-FILE                                   00010000
+010100     IF WS-CKPT-STATUS NOT EQUAL '00'                             00010100
+010200         EXIT PARAGRAPH                                           00010200
+010300     END-IF                                                       00010300
+
+010500     PERFORM 0210-SCAN-CHECKPOINT-FILE UNTIL CKPT-EOF             00010500
+
+010700     CLOSE CHECKPOINT-FILE                                        00010700
+010800     .                                                            00010800
+
+011000 0210-SCAN-CHECKPOINT-FILE.                                       00011000
+011100     READ CHECKPOINT-FILE                                         00011100
+011200         AT END SET CKPT-EOF TO TRUE                              00011200
+011300         NOT AT END                                               00011300
+011400             IF CKPT-PGM-NAME EQUAL MYNAME                        00011400
+011420                     AND (CKPT-TARGET-PGM EQUAL PGM-0001          00011420
+011440                       OR CKPT-TARGET-PGM EQUAL PGM-0002)         00011440
+011600                     AND CKPT-COMPLETE                            00011600
+011700                 SET RESTART-ALREADY-DONE TO TRUE                 00011700
+011800             END-IF                                               00011800
+011900     END-READ                                                     00011900
+012000     .                                                            00012000
+
+012200***************************************************************   00012200
+012300* 0300-CALL-AND-CHECKPOINT                                    *   00012300
+012400* CALLS THE PRIMARY TARGET. ON EXCEPTION,                     *   00012400
+012500* 0350-RETRY-FALLBACK-TARGET RETRIES ONCE AGAINST PGM-0002    *   00012500
+012600* BEFORE THE RUN GIVES UP ON THIS DISPATCH. WS-ACTUAL-PGM     *   00012600
+012700* ALWAYS HOLDS WHICHEVER PROGRAM-ID ACTUALLY RAN, SO THE      *   00012700
+012800* CHECKPOINT AND THE DSPTCHLG AUDIT ENTRY BOTH REFLECT THE    *   00012800
+012900* TRUE TARGET RATHER THAN THE PRIMARY.                        *   00012900
+013000***************************************************************   00013000
+013100 0300-CALL-AND-CHECKPOINT.                                        00013100
+013200     IF PGM-0001 EQUAL SPACES OR LOW-VALUES                       00013200
+013300         MOVE 'F' TO WS-DISPATCH-STATUS                           00013300
+013400         MOVE 8 TO RETURN-CODE                                    00013400
+013500         DISPLAY MYNAME ' TARGET PROGRAM FIELD IS BLANK - SKIPPED'00013500
+013600     ELSE                                                         00013600
+013700         MOVE PGM-0001 TO WS-ACTUAL-PGM                           00013700
+013800         PERFORM 0160-CHECK-TARGET-ACTIVE                         00013800
+013900         IF TARGET-ACTIVE                                         00013900
+014000             ACCEPT WS-START-TIME FROM TIME                       00014000
+014100             CALL PGM-0001 USING MYNAME                           00014100
+014200                 ON EXCEPTION                                     00014200
+014300                     MOVE 'F' TO WS-DISPATCH-STATUS               00014300
+014400                     DISPLAY MYNAME ' UNABLE TO LOAD ' PGM-0001   00014400
+014500                         ' (' WS-PGM-DESC-TEXT ')'                00014500
+014600                     MOVE 8 TO RETURN-CODE                        00014600
+014700                     CALL 'DSPTCHER' USING MYNAME PGM-0001        00014700
+014800                                           RETURN-CODE            00014800
+014900                     PERFORM 0350-RETRY-FALLBACK-TARGET           00014900
+015000                 NOT ON EXCEPTION                                 00015000
+015100                     ACCEPT WS-END-TIME FROM TIME                 00015100
+015200                     PERFORM 9600-COMPUTE-ELAPSED                 00015200
+015210                     MOVE RETURN-CODE TO CALL-RETURN-CODE         00015210
+015220                     IF CALL-RETURN-CODE NOT EQUAL ZERO           00015220
+015230                         MOVE 'F' TO WS-DISPATCH-STATUS           00015230
+015240                         CALL 'DSPTCHER' USING MYNAME PGM-0001    00015240
+015250                                               CALL-RETURN-CODE   00015250
+015260                         PERFORM 0350-RETRY-FALLBACK-TARGET       00015260
+015270                     END-IF                                       00015270
+015300             END-CALL                                             00015300
+015400         ELSE                                                     00015400
+015500             MOVE 'I' TO WS-DISPATCH-STATUS                       00015500
+015600             DISPLAY MYNAME ' TARGET INACTIVE - SKIPPED ' PGM-000100015600
+015700             CALL 'DSPTCHER' USING MYNAME PGM-0001 PGM-INACTIVE-RC00015700
+015800             PERFORM 0350-RETRY-FALLBACK-TARGET                   00015800
+015900         END-IF                                                   00015900
+
+016100         IF WS-DISPATCH-STATUS EQUAL 'S'                          00016100
+016200             PERFORM 0400-WRITE-CHECKPOINT                        00016200
+016300         END-IF                                                   00016300
+016400     END-IF                                                       00016400
+
+016600     CALL 'DSPTCHLG' USING MYNAME WS-ACTUAL-PGM WS-DISPATCH-STATUS00016600
+016700                           WS-ELAPSED-MS                          00016700
+016800     .                                                            00016800
+
+017000 0350-RETRY-FALLBACK-TARGET.                                      00017000
+017100     IF PGM-0002 EQUAL SPACES OR LOW-VALUES                       00017100
+017200         DISPLAY MYNAME ' FALLBACK PROGRAM FIELD IS BLANK - '     00017200
+017300             'NOT RETRIED'                                        00017300
+017400     ELSE                                                         00017400
+017500         MOVE PGM-0002 TO WS-ACTUAL-PGM                           00017500
+017600         PERFORM 0160-CHECK-TARGET-ACTIVE                         00017600
+017700         IF TARGET-ACTIVE                                         00017700
+017800             PERFORM 0155-LOOKUP-FALLBACK-DESC                    00017800
+017900             DISPLAY MYNAME ' RETRYING FALLBACK TARGET ' PGM-0002 00017900
+018000                 ' (' WS-FALLBACK-DESC-TEXT ')'                   00018000
+
+018200             ACCEPT WS-START-TIME FROM TIME                       00018200
+018300             CALL PGM-0002 USING MYNAME                           00018300
+018400                 ON EXCEPTION                                     00018400
+018500                     MOVE 'F' TO WS-DISPATCH-STATUS               00018500
+018600                     DISPLAY MYNAME ' FALLBACK CALL TO ' PGM-0002 00018600
+018700                         ' ALSO FAILED'                           00018700
+018800                     MOVE 8 TO RETURN-CODE                        00018800
+018900                     CALL 'DSPTCHER' USING MYNAME PGM-0002        00018900
+019000                                           RETURN-CODE            00019000
+019100                 NOT ON EXCEPTION                                 00019100
+019200                     MOVE 'S' TO WS-DISPATCH-STATUS               00019200
+019300                     MOVE ZERO TO RETURN-CODE                     00019300
+019400             END-CALL                                             00019400
+019500             ACCEPT WS-END-TIME FROM TIME                         00019500
+019600             PERFORM 9600-COMPUTE-ELAPSED                         00019600
+019700         ELSE                                                     00019700
+019800             MOVE 'F' TO WS-DISPATCH-STATUS                       00019800
+019900             MOVE 8 TO RETURN-CODE                                00019900
+020000             DISPLAY MYNAME ' FALLBACK TARGET INACTIVE - SKIPPED '00020000
+020100                     PGM-0002                                     00020100
+020200             CALL 'DSPTCHER' USING MYNAME PGM-0002 PGM-INACTIVE-RC00020200
+020300         END-IF                                                   00020300
+020400     END-IF                                                       00020400
+020500     .                                                            00020500
+
+020700 0160-CHECK-TARGET-ACTIVE.                                        00020700
+020800     MOVE 'Y' TO WS-TARGET-ACTIVE-SW                              00020800
+020900     SET PGM-ACTV-NDX TO 1                                        00020900
+021000     SEARCH PGM-ACTV-ENTRY                                        00021000
+021100         AT END                                                   00021100
+021200             CONTINUE                                             00021200
+021300         WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL WS-ACTUAL-PGM      00021300
+021400             IF PGM-INACTIVE (PGM-ACTV-NDX)                       00021400
+021500                 MOVE 'N' TO WS-TARGET-ACTIVE-SW                  00021500
+021600             END-IF                                               00021600
+021700     END-SEARCH                                                   00021700
+021800     .                                                            00021800
+
+022000 0400-WRITE-CHECKPOINT.                                           00022000
+022100     OPEN EXTEND CHECKPOINT-FILE                                  00022100
+022200     IF WS-CKPT-STATUS NOT EQUAL '00'                             00022200
+022300         OPEN OUTPUT CHECKPOINT-FILE                              00022300
+022400     END-IF                                                       00022400
+
+022600     MOVE MYNAME        TO CKPT-PGM-NAME                          00022600
+022700     MOVE WS-ACTUAL-PGM TO CKPT-TARGET-PGM                        00022700
+022800     ACCEPT CKPT-DATE FROM DATE YYYYMMDD                          00022800
+022900     ACCEPT CKPT-TIME FROM TIME                                   00022900
+023000     SET CKPT-COMPLETE TO TRUE                                    00023000
+
+023200     WRITE CHECKPOINT-RECORD                                      00023200
+
+023400     CLOSE CHECKPOINT-FILE                                        00023400
+023500     .                                                            00023500
+
+023700 9600-COMPUTE-ELAPSED.                                            00023700
+023800     COMPUTE WS-START-TOTAL-MS =                                  00023800
+023900         ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)   00023900
+024000             * 1000) + (WS-START-TH * 10)                         00024000
+024100     COMPUTE WS-END-TOTAL-MS =                                    00024100
+024200         ((WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)         00024200
+024300             * 1000) + (WS-END-TH * 10)                           00024300
+024400     COMPUTE WS-ELAPSED-MS = WS-END-TOTAL-MS - WS-START-TOTAL-MS  00024400
+024500     .                                                            00024500
+
+
+
