@@ -0,0 +1,42 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHEC.
+000300*****************************************************************
+000400* DSPTCHEC - DISPATCH ERROR-RECORD LOGGER (CICS).               *
+000500* CICS COUNTERPART TO DSPTCHER - CALLED BY THE ONLINE           *
+000600* DISPATCHERS INSTEAD OF DSPTCHER BECAUSE A CICS TASK HAS NO    *
+000700* DD/DDNAME ENVIRONMENT AND CANNOT ISSUE NATIVE OPEN/WRITE      *
+000800* AGAINST A BATCH DATASET. WRITES THE SAME ERROR-RECORD LAYOUT  *
+000900* TO THE ERRQ TRANSIENT-DATA QUEUE, AN EXTRAPARTITION TD        *
+001000* DESTINATION DEFINED OVER THE SAME ERRFILE DATASET DSPTCHER    *
+001100* APPENDS TO FROM BATCH, SO ONLINE AND BATCH DISPATCH FAILURES  *
+001200* LAND IN ONE ERROR FILE.                                       *
+001300*****************************************************************
+001400 Data Division.
+001500 Working-Storage Section.
+001600     COPY ERRREC.
+001700
+001800 01  WS-ERROR-REC-LEN         PIC S9(004) COMP VALUE 48.
+001900
+002000 Linkage Section.
+002100 01  LNK-CALLER-PGM           PIC X(020).
+002200 01  LNK-TARGET-PGM           PIC X(008).
+002300 01  LNK-REASON-CODE          PIC S9(008) COMP.
+002400
+002500 Procedure Division USING LNK-CALLER-PGM
+002600                          LNK-TARGET-PGM
+002700                          LNK-REASON-CODE.
+002800 0000-MAINLINE.
+002900     MOVE LNK-CALLER-PGM  TO ERR-CALLER-PGM
+003000     MOVE LNK-TARGET-PGM  TO ERR-TARGET-PGM
+003100     MOVE LNK-REASON-CODE TO ERR-REASON-CODE
+003200     ACCEPT ERR-DATE FROM DATE YYYYMMDD
+003300     ACCEPT ERR-TIME FROM TIME
+
+003400     EXEC CICS WRITEQ TD
+003500          QUEUE('ERRQ')
+003600          FROM(ERROR-RECORD)
+003700          LENGTH(WS-ERROR-REC-LEN)
+003800     END-EXEC
+
+003900     GOBACK
+004000     .
