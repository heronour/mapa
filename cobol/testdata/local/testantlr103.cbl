@@ -1,22 +1,291 @@
-000001 Identification Division.
-000002 Program-ID. testantlr103.
-000003 Data Division.
-000004 Working-Storage Section.
-000005 01  CONSTANTS.
-000006     05  MYNAME               PIC X(012) VALUE 'testantlr103'.
-000007 
-000008
-000009 Procedure Division.
-000010     DISPLAY MYNAME ' Begin'
-000011     
-000012     CALL 'PGMA0001' USING MYNAME
-000013
-000014     DISPLAY MYNAME ' End'
-000015     
-000016     GOBACK
-000017     .
-000018
-000019 1000-para.
-000020
-000021     .
-000022
+000100 Identification Division.
+000200 Program-ID. testantlr103.
+000300 Environment Division.
+000400 Input-Output Section.
+000500 File-Control.
+000600     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000700         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-CKPT-STATUS.
+
+001000 Data Division.
+001100 File Section.
+001200 FD  CHECKPOINT-FILE.
+001300     COPY CKPTREC.
+
+001500 Working-Storage Section.
+001600     COPY CONSTID.
+001700     COPY PGMDESC.
+001800     COPY PGMACTV.
+001900     COPY ELAPSTIM.
+
+002100 01  WORK-AREAS.
+002200     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
+002300     05  PGM-0002             PIC X(008) VALUE 'PGMA0002'.
+002400     05  WS-ACTUAL-PGM        PIC X(008) VALUE SPACES.
+
+002600 01  CALL-STATUS.
+002700     05  CALL-RETURN-CODE     PIC S9(008) COMP VALUE ZERO.
+002800     05  CALL-FAILED-SW       PIC X(001) VALUE 'N'.
+002900         88  CALL-FAILED               VALUE 'Y'.
+003000         88  CALL-OK                    VALUE 'N'.
+
+003200 01  WS-DISPATCH-STATUS       PIC X(001) VALUE 'S'.
+003300 
+003400 01  WS-TARGET-ACTIVE-SW      PIC X(001) VALUE 'Y'.
+003500     88  TARGET-ACTIVE                   VALUE 'Y'.
+
+003700 01  WS-CTL-CARD              PIC X(008) VALUE SPACES.
+
+003900 01  WS-CKPT-STATUS           PIC X(002) VALUE SPACES.
+004000     88  CKPT-EOF                       VALUE '10'.
+004100 01  RESTART-SW               PIC X(001) VALUE 'N'.
+004200     88  RESTART-ALREADY-DONE           VALUE 'Y'.
+
+004400 01  WS-PGM-DESC-TEXT         PIC X(020) VALUE SPACES.
+004500 01  WS-FALLBACK-DESC-TEXT    PIC X(020) VALUE SPACES.
+
+004700 Procedure Division.
+004800     MOVE 'testantlr103' TO MYNAME
+004900     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+005000     ACCEPT MYNAME-TS-TIME FROM TIME
+005100     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+005300     PERFORM 0100-READ-CONTROL-CARD
+
+005500     PERFORM 0150-LOOKUP-PGM-DESC
+
+005700     PERFORM 0200-CHECK-RESTART
+
+005900     IF RESTART-ALREADY-DONE
+006000         DISPLAY MYNAME ' RESTART - CALL TO ' PGM-0001
+006100             ' (' WS-PGM-DESC-TEXT ')'
+006200             ' ALREADY CHECKPOINTED, SKIPPING'
+006300     ELSE
+006400         PERFORM 0300-CALL-AND-CHECKPOINT
+006500     END-IF
+
+006700     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+006800     ACCEPT MYNAME-TS-TIME FROM TIME
+006900     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+007100     GOBACK
+007200     .
+
+007400 0100-READ-CONTROL-CARD.
+007500     ACCEPT WS-CTL-CARD FROM SYSIN
+
+007700     IF WS-CTL-CARD NOT EQUAL SPACES
+007800         MOVE WS-CTL-CARD TO PGM-0001
+007900     END-IF
+008000     .
+
+008200 0150-LOOKUP-PGM-DESC.
+008300     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+008400     SET PGM-DESC-NDX TO 1
+008500     SEARCH PGM-DESC-ENTRY
+008600         AT END
+008700             CONTINUE
+008800         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0001
+008900             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+009000     END-SEARCH
+009100     .
+
+009300 0155-LOOKUP-FALLBACK-DESC.
+009400     MOVE 'UNKNOWN PROGRAM     ' TO WS-FALLBACK-DESC-TEXT
+009500     SET PGM-DESC-NDX TO 1
+009600     SEARCH PGM-DESC-ENTRY
+009700         AT END
+009800             CONTINUE
+009900         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0002
+010000             MOVE PGM-DESC-TEXT (PGM-DESC-NDX)
+010100                 TO WS-FALLBACK-DESC-TEXT
+010200     END-SEARCH
+010300     .
+
+010500***************************************************************
+010600* 0200-CHECK-RESTART                                          *
+010700* SCANS THE CHECKPOINT FILE FROM A PRIOR RUN FOR A COMPLETE   *
+010800* CHECKPOINT FOR THIS PROGRAM/TARGET PAIR. IF ONE IS FOUND,   *
+010900* THE CALL BELOW IS SKIPPED ON RESTART.                       *
+011000***************************************************************
+011100 0200-CHECK-RESTART.
+011200     OPEN INPUT CHECKPOINT-FILE
+011300     IF WS-CKPT-STATUS NOT EQUAL '00'
+011400         EXIT PARAGRAPH
+011500     END-IF
+
+011700     PERFORM 0210-SCAN-CHECKPOINT-FILE UNTIL CKPT-EOF
+
+011900     CLOSE CHECKPOINT-FILE
+012000     .
+
+012200 0210-SCAN-CHECKPOINT-FILE.
+012300     READ CHECKPOINT-FILE
+012400         AT END SET CKPT-EOF TO TRUE
+012500         NOT AT END
+012600             IF CKPT-PGM-NAME EQUAL MYNAME
+012650                     AND (CKPT-TARGET-PGM EQUAL PGM-0001
+012670                       OR CKPT-TARGET-PGM EQUAL PGM-0002)
+012800                     AND CKPT-COMPLETE
+012900                 SET RESTART-ALREADY-DONE TO TRUE
+013000             END-IF
+013100     END-READ
+013200     .
+
+013400***************************************************************
+013500* 0300-CALL-AND-CHECKPOINT                                    *
+013600* CALLS THE PRIMARY TARGET. IF IT FAILS TO RESOLVE OR RETURNS *
+013700* A NON-ZERO RETURN-CODE, 0350-RETRY-FALLBACK-TARGET RETRIES  *
+013800* ONCE AGAINST PGM-0002 BEFORE THE RUN GIVES UP ON THIS       *
+013900* DISPATCH. WS-ACTUAL-PGM ALWAYS HOLDS WHICHEVER PROGRAM-ID   *
+014000* ACTUALLY RAN, SO THE CHECKPOINT AND THE DSPTCHLG AUDIT      *
+014100* ENTRY BOTH REFLECT THE TRUE TARGET RATHER THAN THE PRIMARY. *
+014200***************************************************************
+014300 0300-CALL-AND-CHECKPOINT.
+014400     IF PGM-0001 EQUAL SPACES OR LOW-VALUES
+014500         MOVE 'F' TO WS-DISPATCH-STATUS
+014600         MOVE 8 TO RETURN-CODE
+014700         DISPLAY MYNAME ' TARGET PROGRAM FIELD IS BLANK - SKIPPED'
+014800     ELSE
+014900         MOVE PGM-0001 TO WS-ACTUAL-PGM
+015000         PERFORM 0160-CHECK-TARGET-ACTIVE
+015100         IF TARGET-ACTIVE
+015200             ACCEPT WS-START-TIME FROM TIME
+015300             CALL PGM-0001 USING MYNAME
+015400                 ON EXCEPTION
+015500                     SET CALL-FAILED TO TRUE
+015600                 NOT ON EXCEPTION
+015700                     SET CALL-OK TO TRUE
+015800             END-CALL
+015900             ACCEPT WS-END-TIME FROM TIME
+016000             PERFORM 9600-COMPUTE-ELAPSED
+
+016200             MOVE RETURN-CODE TO CALL-RETURN-CODE
+
+016400             IF CALL-FAILED OR CALL-RETURN-CODE NOT EQUAL ZERO
+016500                 MOVE 'F' TO WS-DISPATCH-STATUS
+016600                 MOVE 8 TO RETURN-CODE
+016700                 CALL 'DSPTCHER' USING MYNAME PGM-0001
+016800                                       CALL-RETURN-CODE
+016900                 PERFORM 1000-para
+017000                 PERFORM 0350-RETRY-FALLBACK-TARGET
+017100             ELSE
+017200                 PERFORM 0400-WRITE-CHECKPOINT
+017300             END-IF
+017400         ELSE
+017500             MOVE 'I' TO WS-DISPATCH-STATUS
+017600             DISPLAY MYNAME ' TARGET INACTIVE - SKIPPED ' PGM-0001
+017700             CALL 'DSPTCHER' USING MYNAME PGM-0001 PGM-INACTIVE-RC
+017800             PERFORM 0350-RETRY-FALLBACK-TARGET
+017900         END-IF
+018000     END-IF
+
+018200     CALL 'DSPTCHLG' USING MYNAME WS-ACTUAL-PGM WS-DISPATCH-STATUS
+018300                           WS-ELAPSED-MS
+018400     .
+
+018600 0350-RETRY-FALLBACK-TARGET.
+018700     IF PGM-0002 EQUAL SPACES OR LOW-VALUES
+018800         DISPLAY MYNAME ' FALLBACK PROGRAM FIELD IS BLANK - '
+018900             'NOT RETRIED'
+019000     ELSE
+019100         MOVE PGM-0002 TO WS-ACTUAL-PGM
+019200         PERFORM 0160-CHECK-TARGET-ACTIVE
+019300         IF TARGET-ACTIVE
+019400             PERFORM 0155-LOOKUP-FALLBACK-DESC
+019500             DISPLAY MYNAME ' RETRYING FALLBACK TARGET ' PGM-0002
+019600                 ' (' WS-FALLBACK-DESC-TEXT ')'
+019700 
+019800             ACCEPT WS-START-TIME FROM TIME
+019900             CALL PGM-0002 USING MYNAME
+020000                 ON EXCEPTION
+020100                     SET CALL-FAILED TO TRUE
+020200                 NOT ON EXCEPTION
+020300                     SET CALL-OK TO TRUE
+020400             END-CALL
+020500             ACCEPT WS-END-TIME FROM TIME
+020600             PERFORM 9600-COMPUTE-ELAPSED
+
+020800             MOVE RETURN-CODE TO CALL-RETURN-CODE
+
+021000             IF CALL-FAILED OR CALL-RETURN-CODE NOT EQUAL ZERO
+021100                 MOVE 'F' TO WS-DISPATCH-STATUS
+021200                 MOVE 8 TO RETURN-CODE
+021300                 DISPLAY MYNAME ' FALLBACK CALL TO ' PGM-0002
+021400                     ' ALSO FAILED, RETURN-CODE=' CALL-RETURN-CODE
+021500                 CALL 'DSPTCHER' USING MYNAME PGM-0002
+021600                                       CALL-RETURN-CODE
+021700             ELSE
+021800                 MOVE 'S' TO WS-DISPATCH-STATUS
+021900                 MOVE ZERO TO RETURN-CODE
+022000                 PERFORM 0400-WRITE-CHECKPOINT
+022100             END-IF
+022200         ELSE
+022300             MOVE 'F' TO WS-DISPATCH-STATUS
+022400             MOVE 8 TO RETURN-CODE
+022500             DISPLAY MYNAME ' FALLBACK TARGET INACTIVE - SKIPPED '
+022600                     PGM-0002
+022700             CALL 'DSPTCHER' USING MYNAME PGM-0002 PGM-INACTIVE-RC
+022800         END-IF
+022900     END-IF
+023000     .
+023100 
+023200 0160-CHECK-TARGET-ACTIVE.
+023300     MOVE 'Y' TO WS-TARGET-ACTIVE-SW
+023400     SET PGM-ACTV-NDX TO 1
+023500     SEARCH PGM-ACTV-ENTRY
+023600         AT END
+023700             CONTINUE
+023800         WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL WS-ACTUAL-PGM
+023900             IF PGM-INACTIVE (PGM-ACTV-NDX)
+024000                 MOVE 'N' TO WS-TARGET-ACTIVE-SW
+024100             END-IF
+024200     END-SEARCH
+024300     .
+
+024500 0400-WRITE-CHECKPOINT.
+024600     OPEN EXTEND CHECKPOINT-FILE
+024700     IF WS-CKPT-STATUS NOT EQUAL '00'
+024800         OPEN OUTPUT CHECKPOINT-FILE
+024900     END-IF
+
+025100     MOVE MYNAME        TO CKPT-PGM-NAME
+025200     MOVE WS-ACTUAL-PGM TO CKPT-TARGET-PGM
+025300     ACCEPT CKPT-DATE FROM DATE YYYYMMDD
+025400     ACCEPT CKPT-TIME FROM TIME
+025500     SET CKPT-COMPLETE TO TRUE
+
+025700     WRITE CHECKPOINT-RECORD
+
+025900     CLOSE CHECKPOINT-FILE
+026000     .
+
+026200 1000-para.
+026300     DISPLAY MYNAME ' RECOVERY - CALL TO ' PGM-0001
+026400         ' (' WS-PGM-DESC-TEXT ')'
+026500         ' FAILED, RETURN-CODE=' CALL-RETURN-CODE
+
+026700     PERFORM 1100-ROLLBACK-UPDATES
+
+026900     PERFORM 1200-RELEASE-RESOURCES
+027000     .
+
+027200 1100-ROLLBACK-UPDATES.
+027300     CONTINUE
+027400     .
+
+027600 1200-RELEASE-RESOURCES.
+027700     CONTINUE
+027800     .
+
+028000 9600-COMPUTE-ELAPSED.
+028100     COMPUTE WS-START-TOTAL-MS =
+028200         ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+028300             * 1000) + (WS-START-TH * 10)
+028400     COMPUTE WS-END-TOTAL-MS =
+028500         ((WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+028600             * 1000) + (WS-END-TH * 10)
+028700     COMPUTE WS-ELAPSED-MS = WS-END-TOTAL-MS - WS-START-TOTAL-MS
+028800     .
+
+
