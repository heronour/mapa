@@ -1,33 +1,286 @@
-000001 Identification Division.
-000002 Program-ID. testantlr118.
-000003 Data Division.
-000004 Working-Storage Section.
-000005
-000006 01  CONSTANTS.
-000007     05  MYNAME               PIC X(012) VALUE 'testantlr118'.
-000008
-000009 01 WORK-AREAS.
-000010    05  PGM-0004              PIC X(008) VALUE SPACES.
-000011    05  PGM-0005              PIC X(008) VALUE SPACES.
-000012        88  PGMB5                        VALUE 'PGMB0005'.
-000013    05  ABC.
-000014        10  PGM-0010          PIC X(008) VALUE 'PGMM0010'.
-000015    05  DEF.
-000016        10  PGM-0010          PIC X(008) VALUE 'PGMN0010'.
-000017    05  GHI.
-000018        10  ABC.
-000019            15  PGM-0010      PIC X(008) VALUE 'PGMO0010'.
-000020    05  PGM-TO-LINK           PIC X(008) VALUE 'PGML0013'.
-000021    05  PGM-TO-XCTL           PIC X(008) VALUE 'PGMX0014'.
-000022
-000023 Procedure Division.
-000024     DISPLAY MYNAME ' Begin'
-000025     
-000026     CALL PGM-0010 OF ABC OF GHI
-000027
-000028     DISPLAY MYNAME ' End'
-000029     
-000030     GOBACK
-000031     .
-000032
-000033
+000100 Identification Division.
+000200 Program-ID. testantlr118.
+000300 Data Division.
+000400 Working-Storage Section.
+000500     COPY CONSTID.
+000600     COPY PGMDESC.
+000700     COPY PGMACTV.
+
+000800 01 WORK-AREAS.
+000900    05  PGM-0004              PIC X(008) VALUE SPACES.
+001000    05  PGM-0005              PIC X(008) VALUE 'PGMB0005'.
+001100    05  PGM-TO-LINK           PIC X(008) VALUE 'PGML0013'.
+001200    05  PGM-TO-XCTL           PIC X(008) VALUE 'PGMX0014'.
+001300    05  DISPATCH-MODE         PIC X(001) VALUE 'L'.
+001400        88  DISPATCH-LINK               VALUE 'L'.
+001500        88  DISPATCH-XCTL               VALUE 'X'.
+001600    05  ALT-VALIDATION-SW     PIC X(001) VALUE 'N'.
+001700        88  ALT-VALIDATION-OK           VALUE 'Y'.
+001800    05  WS-DISPATCH-STATUS    PIC X(001) VALUE 'S'.
+001900    05  WS-ROUTE-VALID-SW     PIC X(001) VALUE 'Y'.
+002000        88  ROUTE-TARGET-VALID          VALUE 'Y'.
+002100    05  WS-TARGET-VALID-SW    PIC X(001) VALUE 'Y'.
+002200        88  TARGET-VALID                VALUE 'Y'.
+002300   05  WS-TARGET-ACTIVE-SW   PIC X(001) VALUE 'Y'.
+002400       88  TARGET-ACTIVE               VALUE 'Y'.
+002500   05  WS-CHECK-PGM-ID       PIC X(008) VALUE SPACES.
+002600    05  WS-PGM-DESC-TEXT      PIC X(020) VALUE SPACES.
+002700    05  WS-RESP               PIC S9(008) COMP VALUE ZERO.
+002800    05  WS-ELAPSED-MS         PIC S9(009) COMP VALUE ZERO.
+002900    05  WS-ROUTE-TARGET-PGM   PIC X(008) VALUE SPACES.
+003000    05  WS-CTL-CARD-DATA      PIC X(001) VALUE SPACES.
+003100    05  WS-CTL-CARD-LEN       PIC S9(004) COMP VALUE 1.
+003200    05  WS-TS-RESP            PIC S9(008) COMP VALUE ZERO.
+
+003300    COPY PGMROUTE.
+
+003400 01  STD-COMMAREA.
+003500     05  CA-STANDARD-DATA      PIC X(032) VALUE SPACES.
+
+003600 01  ALT-COMMAREA.
+003700     05  CA-ALT-KEY            PIC X(008) VALUE SPACES.
+003800     05  CA-ALT-VALIDATE-CD    PIC X(001) VALUE SPACES.
+
+003900 Procedure Division.
+004000     MOVE 'testantlr118' TO MYNAME
+004100     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+004200     ACCEPT MYNAME-TS-TIME FROM TIME
+004300     DISPLAY MYNAME ' Begin ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+004400     PERFORM 0170-RESOLVE-ROUTE-TARGET
+004500 
+004600     PERFORM 0150-VALIDATE-ROUTE-TARGET
+
+004700     IF ROUTE-TARGET-VALID
+004800        MOVE WS-ROUTE-TARGET-PGM TO WS-CHECK-PGM-ID
+004900        PERFORM 0175-CHECK-TARGET-ACTIVE
+005000        IF TARGET-ACTIVE
+005100             CALL WS-ROUTE-TARGET-PGM
+005200        ELSE
+005300            MOVE 'I' TO WS-DISPATCH-STATUS
+005400            DISPLAY MYNAME ' ROUTE TARGET INACTIVE - SKIPPED '
+005500                    WS-ROUTE-TARGET-PGM
+005600            CALL 'DSPTCHEC' USING MYNAME WS-ROUTE-TARGET-PGM
+005700                                  PGM-INACTIVE-RC
+005800        END-IF
+005900     END-IF
+
+006000     CALL 'DSPTCHLC' USING MYNAME WS-ROUTE-TARGET-PGM
+006100                           WS-DISPATCH-STATUS WS-ELAPSED-MS
+
+006200     PERFORM 2000-DISPATCH-TARGET
+
+006300     ACCEPT MYNAME-TS-DATE FROM DATE YYYYMMDD
+006400     ACCEPT MYNAME-TS-TIME FROM TIME
+006500     DISPLAY MYNAME ' End ' MYNAME-TS-DATE '.' MYNAME-TS-TIME
+
+006600     GOBACK
+006700     .
+
+006800 0150-VALIDATE-ROUTE-TARGET.
+006900     IF WS-ROUTE-TARGET-PGM EQUAL SPACES OR LOW-VALUES
+007000         MOVE 'N' TO WS-ROUTE-VALID-SW
+007100         MOVE 'F' TO WS-DISPATCH-STATUS
+007200         DISPLAY MYNAME ' ROUTE TARGET FIELD IS BLANK - SKIPPED'
+007300     END-IF
+007400     .
+007500 
+007600***************************************************************
+007700* 0170-RESOLVE-ROUTE-TARGET                                    *
+007800* PICKS THE PRODUCTION OR SANDBOX/TEST PROGRAM-ID FOR THE GHI  *
+007900* ROUTE ENTRY ACCORDING TO ITS ENVIRONMENT SWITCH IN PGMROUTE. *
+008000***************************************************************
+008100 0170-RESOLVE-ROUTE-TARGET.
+008200     IF ROUTE-ENV-TEST (PGM-ROUTE-GHI)
+008300         MOVE PGM-ROUTE-TEST-ID (PGM-ROUTE-GHI)
+008400                               TO WS-ROUTE-TARGET-PGM
+008500     ELSE
+008600         MOVE PGM-ROUTE-PROD-ID (PGM-ROUTE-GHI)
+008700                               TO WS-ROUTE-TARGET-PGM
+008800     END-IF
+008900     .
+
+009000***************************************************************
+009100* 0175-CHECK-TARGET-ACTIVE                                    *
+009200* SEARCHES PGMACTV FOR WHATEVER PROGRAM-ID WAS STAGED INTO     *
+009300* WS-CHECK-PGM-ID BY THE CALLER, AND FLAGS TARGET-ACTIVE      *
+009400* ACCORDINGLY. SHARED BY THE ROUTE-TARGET CALL AND BY          *
+009500* 2000-DISPATCH-TARGET FOR ITS LINK/XCTL TARGETS.              *
+009600***************************************************************
+009700 0175-CHECK-TARGET-ACTIVE.
+009800     MOVE 'Y' TO WS-TARGET-ACTIVE-SW
+009900     SET PGM-ACTV-NDX TO 1
+010000     SEARCH PGM-ACTV-ENTRY
+010100         AT END
+010200             CONTINUE
+010300         WHEN PGM-ACTV-ID (PGM-ACTV-NDX) EQUAL WS-CHECK-PGM-ID
+010400             IF PGM-INACTIVE (PGM-ACTV-NDX)
+010500                 MOVE 'N' TO WS-TARGET-ACTIVE-SW
+010600             END-IF
+010700     END-SEARCH
+010800     .
+
+010900***************************************************************
+011000* 2000-DISPATCH-TARGET                                        *
+011100* READS A ONE-BYTE DISPATCH-MODE CONTROL RECORD ('L' OR 'X')  *
+011200* TELLING US WHETHER TO LINK (RETURN CONTROL) OR XCTL         *
+011300* (TRANSFER CONTROL PERMANENTLY) TO THE NAMED TARGET, SO      *
+011400* OPERATIONS CAN CHANGE THIS PER RUN WITHOUT A RECOMPILE.     *
+011500* WHEN THE RESOLVED LINK TARGET IS PGMB0005 A DIFFERENT       *
+011600* COMMAREA LAYOUT AND EXTRA VALIDATION ARE USED. THE TARGET   *
+011700* FIELDS ARE VALIDATED NON-BLANK BEFORE ANY XCTL OR LINK.     *
+011800***************************************************************
+011900 2000-DISPATCH-TARGET.
+012000     EXEC CICS READQ TS
+012100          QUEUE('CTLCARD')
+012200          INTO(WS-CTL-CARD-DATA)
+012300          LENGTH(WS-CTL-CARD-LEN)
+012400          RESP(WS-TS-RESP)
+012500     END-EXEC
+
+012600     IF WS-TS-RESP EQUAL DFHRESP(NORMAL)
+012700             AND WS-CTL-CARD-DATA NOT EQUAL SPACES
+012800         MOVE WS-CTL-CARD-DATA TO DISPATCH-MODE
+012900     END-IF
+
+013000     IF PGM-TO-LINK EQUAL PGM-0005
+013100         PERFORM 2050-ALTERNATE-COMMAREA-SETUP
+013200     ELSE
+013300         PERFORM 2060-STANDARD-COMMAREA-SETUP
+013400     END-IF
+
+013500     PERFORM 2070-VALIDATE-DISPATCH-TARGET
+
+013600     IF TARGET-VALID
+013700        IF DISPATCH-XCTL
+013800            MOVE PGM-TO-XCTL TO WS-CHECK-PGM-ID
+013900        ELSE
+014000            MOVE PGM-TO-LINK TO WS-CHECK-PGM-ID
+014100        END-IF
+014200        PERFORM 0175-CHECK-TARGET-ACTIVE
+014300        IF TARGET-ACTIVE
+014400         IF DISPATCH-XCTL
+014500             PERFORM 2100-LOOKUP-XCTL-DESC
+014600             DISPLAY MYNAME ' DISPATCHING TO ' PGM-TO-XCTL
+014700                 ' (' WS-PGM-DESC-TEXT ')'
+014800             EXEC CICS XCTL PROGRAM(PGM-TO-XCTL)
+014900                  RESP(WS-RESP)
+015000             END-EXEC
+015100             PERFORM 9110-CHECK-XCTL-RESP
+015200             CALL 'DSPTCHLC' USING MYNAME PGM-TO-XCTL
+015300                                   WS-DISPATCH-STATUS
+015400                                   WS-ELAPSED-MS
+015500         ELSE
+015600             PERFORM 2090-LOOKUP-LINK-DESC
+015700             DISPLAY MYNAME ' DISPATCHING TO ' PGM-TO-LINK
+015800                 ' (' WS-PGM-DESC-TEXT ')'
+015900             IF PGM-TO-LINK EQUAL PGM-0005
+016000                 EXEC CICS LINK PROGRAM(PGM-TO-LINK)
+016100                      COMMAREA(ALT-COMMAREA)
+016200                      RESP(WS-RESP)
+016300                 END-EXEC
+016400             ELSE
+016500                 EXEC CICS LINK PROGRAM(PGM-TO-LINK)
+016600                      COMMAREA(STD-COMMAREA)
+016700                      RESP(WS-RESP)
+016800                 END-EXEC
+016900             END-IF
+017000             PERFORM 9120-CHECK-LINK-RESP
+017100             CALL 'DSPTCHLC' USING MYNAME PGM-TO-LINK
+017200                                   WS-DISPATCH-STATUS
+017300                                   WS-ELAPSED-MS
+017400         END-IF
+017500        ELSE
+017600            MOVE 'I' TO WS-DISPATCH-STATUS
+017700            DISPLAY MYNAME ' TARGET INACTIVE - SKIPPED '
+017800                    WS-CHECK-PGM-ID
+017900            CALL 'DSPTCHEC' USING MYNAME WS-CHECK-PGM-ID
+018000                                  PGM-INACTIVE-RC
+018100        END-IF
+018200     END-IF
+018300     .
+
+018400 2050-ALTERNATE-COMMAREA-SETUP.
+018500     MOVE PGM-0005 TO CA-ALT-KEY
+018600     MOVE SPACES TO CA-ALT-VALIDATE-CD
+018700     MOVE 'N' TO ALT-VALIDATION-SW
+
+018800     SET PGM-DESC-NDX TO 1
+018900     SEARCH PGM-DESC-ENTRY
+019000         AT END
+019100             MOVE 'E' TO CA-ALT-VALIDATE-CD
+019200             DISPLAY MYNAME ' PGMB0005 VALIDATION FAILED - '
+019300                 'NOT IN PGMDESC'
+019400         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-0005
+019500             MOVE 'Y' TO ALT-VALIDATION-SW
+019600     END-SEARCH
+019700     .
+
+019800 2060-STANDARD-COMMAREA-SETUP.
+019900     MOVE SPACES TO CA-STANDARD-DATA
+020000     .
+
+020100 2070-VALIDATE-DISPATCH-TARGET.
+020200     IF DISPATCH-XCTL
+020300         IF PGM-TO-XCTL EQUAL SPACES OR LOW-VALUES
+020400             MOVE 'N' TO WS-TARGET-VALID-SW
+020500             MOVE 'F' TO WS-DISPATCH-STATUS
+020600             DISPLAY MYNAME ' XCTL FIELD IS BLANK - SKIPPED'
+020700         END-IF
+020800     ELSE
+020900         IF PGM-TO-LINK EQUAL SPACES OR LOW-VALUES
+021000             MOVE 'N' TO WS-TARGET-VALID-SW
+021100             MOVE 'F' TO WS-DISPATCH-STATUS
+021200             DISPLAY MYNAME ' LINK FIELD IS BLANK - SKIPPED'
+021300         ELSE
+021400             IF PGM-TO-LINK EQUAL PGM-0005
+021500                 AND NOT ALT-VALIDATION-OK
+021600                 MOVE 'N' TO WS-TARGET-VALID-SW
+021700                 MOVE 'F' TO WS-DISPATCH-STATUS
+021800                 DISPLAY MYNAME ' PGMB0005 VALIDATION FAILED - '
+021900                     'SKIPPED'
+022000             END-IF
+022100         END-IF
+022200     END-IF
+022300     .
+
+022400 2090-LOOKUP-LINK-DESC.
+022500     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+022600     SET PGM-DESC-NDX TO 1
+022700     SEARCH PGM-DESC-ENTRY
+022800         AT END
+022900             CONTINUE
+023000         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-TO-LINK
+023100             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+023200     END-SEARCH
+023300     .
+
+023400 2100-LOOKUP-XCTL-DESC.
+023500     MOVE 'UNKNOWN PROGRAM     ' TO WS-PGM-DESC-TEXT
+023600     SET PGM-DESC-NDX TO 1
+023700     SEARCH PGM-DESC-ENTRY
+023800         AT END
+023900             CONTINUE
+024000         WHEN PGM-DESC-ID (PGM-DESC-NDX) EQUAL PGM-TO-XCTL
+024100             MOVE PGM-DESC-TEXT (PGM-DESC-NDX) TO WS-PGM-DESC-TEXT
+024200     END-SEARCH
+024300     .
+
+024400 9110-CHECK-XCTL-RESP.
+024500     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+024600         MOVE 'F' TO WS-DISPATCH-STATUS
+024700         DISPLAY MYNAME ' XCTL FAILED FOR ' PGM-TO-XCTL
+024800             ' (' WS-PGM-DESC-TEXT ')' ' RESP=' WS-RESP
+024900             CALL 'DSPTCHEC' USING MYNAME PGM-TO-XCTL WS-RESP
+025000     END-IF
+025100     .
+
+025200 9120-CHECK-LINK-RESP.
+025300     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+025400         MOVE 'F' TO WS-DISPATCH-STATUS
+025500         DISPLAY MYNAME ' LINK FAILED FOR ' PGM-TO-LINK
+025600             ' (' WS-PGM-DESC-TEXT ')' ' RESP=' WS-RESP
+025700             CALL 'DSPTCHEC' USING MYNAME PGM-TO-LINK WS-RESP
+025800     END-IF
+025900     .
+
