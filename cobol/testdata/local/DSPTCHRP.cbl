@@ -0,0 +1,145 @@
+000100 Identification Division.
+000200 Program-ID. DSPTCHRP.
+000300*****************************************************************
+000400* DSPTCHRP - DAILY DISPATCH-VOLUME REPORT.                     *
+000500* READS THE DSPTCHLG AUDIT FILE AND PRINTS, PER TARGET PROGRAM  *
+000600* AND HOUR OF DAY, HOW MANY TIMES IT WAS DISPATCHED - USED FOR  *
+000700* CAPACITY PLANNING ACROSS THE DISPATCHER SUITE.                *
+000800*****************************************************************
+000900 Environment Division.
+001000 Input-Output Section.
+001100 File-Control.
+001200     SELECT AUDIT-FILE ASSIGN TO AUDITF
+001300         ORGANIZATION IS SEQUENTIAL
+001400         FILE STATUS IS WS-AUDIT-STATUS.
+001500
+001600     SELECT REPORT-FILE ASSIGN TO RPTOUT
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-REPORT-STATUS.
+001900
+002000 Data Division.
+002100 File Section.
+002200 FD  AUDIT-FILE.
+002300     COPY AUDITREC.
+002400
+002500 FD  REPORT-FILE
+002600     RECORD CONTAINS 132 CHARACTERS.
+002700 01  REPORT-LINE              PIC X(132).
+002800
+002900 Working-Storage Section.
+003000 01  WS-AUDIT-STATUS          PIC X(002) VALUE SPACES.
+003100     88  AUDIT-EOF                     VALUE '10'.
+003200 01  WS-REPORT-STATUS         PIC X(002) VALUE SPACES.
+003300
+003400 01  WS-HOUR                  PIC 9(002) VALUE ZERO.
+003500 01  WS-HOUR-NDX              PIC 9(002) COMP VALUE ZERO.
+003600
+003700***************************************************************
+003800* KNOWN TARGET-PROGRAM TABLE, WITH AN HOURLY BUCKET (00-23)    *
+003900* PER PROGRAM. ADD A ROW TO PGMEXPCT.CPY TO TRACK A NEW ONE.   *
+004000***************************************************************
+004100     COPY PGMEXPCT.
+004150     COPY PGMDESC.
+004200
+004300 01  PGM-HOUR-COUNTS.
+004400     05  PGM-HOUR-ENTRY OCCURS 8 TIMES
+004500                        INDEXED BY HC-NDX.
+004600         10  HOUR-COUNT OCCURS 24 TIMES
+004700                        INDEXED BY HC-HOUR-NDX
+004800                        PIC 9(007) COMP.
+004900
+005000 01  WS-EDIT-COUNT             PIC ZZZZZZ9.
+005100 01  WS-EDIT-HOUR              PIC 99.
+005150 01  WS-DESC-SUB               PIC 9(004) COMP.
+005200
+005300 Procedure Division.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE
+005600     PERFORM 2000-PROCESS-AUDIT-FILE
+005700     PERFORM 3000-PRINT-REPORT
+005800     PERFORM 9000-TERMINATE
+005900     GOBACK
+006000     .
+006100
+006200 1000-INITIALIZE.
+006300     DISPLAY 'DSPTCHRP Begin'
+006400     MOVE ZERO TO PGM-HOUR-COUNTS
+006500     OPEN INPUT AUDIT-FILE
+006600     IF WS-AUDIT-STATUS NOT EQUAL '00'
+006700         DISPLAY 'DSPTCHRP UNABLE TO OPEN AUDIT FILE, STATUS='
+006800             WS-AUDIT-STATUS
+006900         GOBACK
+007000     END-IF
+007100     OPEN OUTPUT REPORT-FILE
+007200     .
+007300
+007400 2000-PROCESS-AUDIT-FILE.
+007500     READ AUDIT-FILE
+007600         AT END SET AUDIT-EOF TO TRUE
+007700     END-READ
+007800
+007900     PERFORM 2100-ACCUMULATE-RECORD UNTIL AUDIT-EOF
+008000     .
+008100
+008200 2100-ACCUMULATE-RECORD.
+008300     SET PGM-EXP-NDX TO 1
+008400     SEARCH PGM-EXPECTED-ENTRY
+008500         AT END
+008600             CONTINUE
+008700         WHEN PGM-EXPECTED-ID (PGM-EXP-NDX) EQUAL AUD-TARGET-PGM
+008800             DIVIDE AUD-TIME BY 1000000 GIVING WS-HOUR
+008900             SET HC-NDX TO PGM-EXP-NDX
+009000             SET HC-HOUR-NDX TO WS-HOUR
+009100             SET HC-HOUR-NDX UP BY 1
+009200             ADD 1 TO HOUR-COUNT (HC-NDX HC-HOUR-NDX)
+009300     END-SEARCH
+009400
+009500     READ AUDIT-FILE
+009600         AT END SET AUDIT-EOF TO TRUE
+009700     END-READ
+009800     .
+009900
+010000 3000-PRINT-REPORT.
+010100     MOVE SPACES TO REPORT-LINE
+010200     STRING 'DAILY DISPATCH VOLUME BY TARGET PROGRAM AND HOUR'
+010300         DELIMITED BY SIZE INTO REPORT-LINE
+010400     WRITE REPORT-LINE
+010500
+010600     SET PGM-EXP-NDX TO 1
+010700     PERFORM 3100-PRINT-PROGRAM-LINE
+010800         VARYING PGM-EXP-NDX FROM 1 BY 1
+010900         UNTIL PGM-EXP-NDX GREATER THAN PGM-EXPECTED-MAX
+011000     .
+011100
+011200 3100-PRINT-PROGRAM-LINE.
+011300     SET HC-NDX TO PGM-EXP-NDX
+011400     SET HC-HOUR-NDX TO 1
+011500     PERFORM 3200-PRINT-HOUR-LINE
+011600         VARYING HC-HOUR-NDX FROM 1 BY 1
+011700         UNTIL HC-HOUR-NDX GREATER THAN 24
+011800     .
+011900
+012000 3200-PRINT-HOUR-LINE.
+012100     IF HOUR-COUNT (HC-NDX HC-HOUR-NDX) GREATER THAN ZERO
+012200         MOVE HOUR-COUNT (HC-NDX HC-HOUR-NDX) TO WS-EDIT-COUNT
+012300         COMPUTE WS-EDIT-HOUR = HC-HOUR-NDX - 1
+012400         MOVE SPACES TO REPORT-LINE
+012410         SET WS-DESC-SUB TO PGM-EXP-NDX
+012500         STRING PGM-EXPECTED-ID (PGM-EXP-NDX) DELIMITED BY SIZE
+012510             ' (' DELIMITED BY SIZE
+012520             PGM-DESC-TEXT (WS-DESC-SUB) DELIMITED BY SIZE
+012530             ')' DELIMITED BY SIZE
+012600             ' HOUR ' DELIMITED BY SIZE
+012700             WS-EDIT-HOUR DELIMITED BY SIZE
+012800             ' COUNT ' DELIMITED BY SIZE
+012900             WS-EDIT-COUNT DELIMITED BY SIZE
+013000             INTO REPORT-LINE
+013100         WRITE REPORT-LINE
+013200     END-IF
+013300     .
+013400
+013500 9000-TERMINATE.
+013600     CLOSE AUDIT-FILE
+013700     CLOSE REPORT-FILE
+013800     DISPLAY 'DSPTCHRP End'
+013900     .
