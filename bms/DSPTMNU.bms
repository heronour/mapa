@@ -0,0 +1,43 @@
+*****************************************************************
+* DSPTMNU.BMS                                                   *
+* MAPSET/MAP FOR THE DISPATCH MENU TRANSACTION (DMNU).           *
+* ONE SCREEN: A 5-LINE LIST OF SELECTABLE TARGET PROGRAMS (KEPT  *
+* IN STEP WITH COBOL/COPYBOOKS/PGMMENU.CPY), AN OPERATOR-ENTERED *
+* SELECTION NUMBER, AND A MESSAGE LINE FOR ERRORS/CONFIRMATION.  *
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE PHYSICAL MAP *
+* AND THE DSPTMNU SYMBOLIC-MAP COPYBOOK.                          *
+*****************************************************************
+DSPTMNU  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=NO,                                             X
+               CTRL=(FREEKB,FRSET)
+*
+DSPTMNU1 DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=17,ATTRB=(PROT,BRT),               X
+               INITIAL='DISPATCH MENU'
+*
+         DFHMDF POS=(03,05),LENGTH=40,ATTRB=(PROT),                   X
+               INITIAL='1  PGMA0001  PROGRAM 1'
+         DFHMDF POS=(04,05),LENGTH=40,ATTRB=(PROT),                   X
+               INITIAL='2  PGMB0005  PROGRAM 2'
+         DFHMDF POS=(05,05),LENGTH=40,ATTRB=(PROT),                   X
+               INITIAL='3  PGMM0010  PROGRAM 3'
+         DFHMDF POS=(06,05),LENGTH=40,ATTRB=(PROT),                   X
+               INITIAL='4  PGMN0010  PROGRAM 4'
+         DFHMDF POS=(07,05),LENGTH=40,ATTRB=(PROT),                   X
+               INITIAL='5  PGMO0010  PROGRAM 5'
+*
+         DFHMDF POS=(09,05),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='SELECT OPTION (1-5):'
+SEL      DFHMDF POS=(09,27),LENGTH=1,ATTRB=(UNPROT,NUM,IC)
+*
+MSG      DFHMDF POS=(11,05),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,05),LENGTH=40,ATTRB=(PROT,DRK)
+*
+         DFHMSD TYPE=FINAL
