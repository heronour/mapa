@@ -0,0 +1,37 @@
+//DSPTCH01 JOB (ACCTNO),'DISPATCH BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DSPTCH01 - RUNS THE TESTANTLR103 / TESTANTLR305 DISPATCHER        *
+//* STEPS BACK TO BACK. STEP020 IS GATED ON STEP010: IF TESTANTLR103  *
+//* FAILS TO REACH PGMA0001 CLEANLY (RETURN CODE 4 OR HIGHER) THE     *
+//* TESTANTLR305 STEP IS SKIPPED RATHER THAN BURNING THE REST OF      *
+//* THE WINDOW.                                                       *
+//*********************************************************************
+//STEP010  EXEC PGM=TESTANTLR103
+//STEPLIB  DD   DSN=PROD.DISPATCH.LOADLIB,DISP=SHR
+//AUDITF   DD   DSN=PROD.DISPATCH.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=049,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.DISPATCH.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=045,BLKSIZE=0)
+//ERRFILE  DD   DSN=PROD.DISPATCH.ERR,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=048,BLKSIZE=0)
+//SYSIN    DD   *
+PGMA0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=TESTANTLR305,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.DISPATCH.LOADLIB,DISP=SHR
+//AUDITF   DD   DSN=PROD.DISPATCH.AUDIT(+1),DISP=MOD
+//CKPTFILE DD   DSN=PROD.DISPATCH.CKPT,DISP=MOD
+//ERRFILE  DD   DSN=PROD.DISPATCH.ERR,DISP=MOD
+//SYSIN    DD   *
+PGMA0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
