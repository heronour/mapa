@@ -0,0 +1,19 @@
+//DSPTCHGD JOB (ACCTNO),'DEFINE AUDIT GDG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DSPTCHGD - ONE-TIME SETUP JOB. DEFINES THE GENERATION DATA GROUP  *
+//* BASE FOR THE DSPTCHLG DISPATCH AUDIT FILE (SEE PROD.DISPATCH.     *
+//* AUDIT(+1) IN DSPTCH01). RUN THIS ONCE, BEFORE DSPTCH01 IS FIRST   *
+//* RUN AGAINST THE GDG-BASED AUDIT DATASET. RETAINS THE LAST 30      *
+//* GENERATIONS (ROUGHLY A MONTH OF DAILY RUNS) AND SCRATCHES EACH    *
+//* GENERATION AS IT ROLLS OFF THE LIMIT, SO THE AUDIT TRAIL NEVER    *
+//* OVERWRITES A PRIOR DAY AND NEVER GROWS WITHOUT BOUND.             *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.DISPATCH.AUDIT) -
+              LIMIT(30)          -
+              SCRATCH            -
+              NOEMPTY)
+/*
